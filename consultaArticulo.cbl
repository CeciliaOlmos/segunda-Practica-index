@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULO ASSIGN TO "..\articulo.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS art-codigo
+                   ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULO.
+       01  art-reg.
+           03 art-codigo pic x(8).
+           03 art-descrip pic x(30).
+           03 art-costo pic 9(10).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  w-descrip-busca pic x(30).
+       01  w-descrip-trim pic x(30).
+       01  w-len-busca pic 9(2).
+       01  w-cant-encontrados pic 9(3) value zero.
+       01  lin-cabecera.
+           03 filler pic x(8) value "CODIGO:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(11) value "DESCRIPCION".
+           03 filler pic x(20) value spaces.
+           03 filler pic x(6) value "COSTO:".
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-cod pic x(8) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-descrip pic x(30) value spaces.
+           03 filler pic x(1) value spaces.
+           03 l-costo pic z.zzz.zzz.zz9 value spaces.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 250-POSICIONAR-ARTICULOS.
+           IF sen NOT = 1
+               PERFORM 300-LEER-ARTICULO
+               PERFORM UNTIL sen = 1
+                   PERFORM 400-MOSTRAR-ARTICULO
+                   PERFORM 300-LEER-ARTICULO
+               END-PERFORM
+               PERFORM 450-MOSTRAR-RESUMEN
+           END-IF.
+           PERFORM 500-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT ARTICULO.
+           DISPLAY "DESCRIPCION A BUSCAR: ".
+           ACCEPT w-descrip-busca.
+           MOVE FUNCTION TRIM(w-descrip-busca) TO w-descrip-trim.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(w-descrip-busca))
+               TO w-len-busca.
+
+       250-POSICIONAR-ARTICULOS.
+           MOVE w-descrip-trim TO art-descrip.
+           START ARTICULO KEY IS >= art-descrip
+               INVALID KEY
+                   DISPLAY "NO HAY ARTICULOS DESDE ESA DESCRIPCION"
+                   MOVE 1 TO sen.
+           IF sen NOT = 1
+               DISPLAY lin-guarda
+               DISPLAY lin-cabecera
+               DISPLAY lin-guarda
+           END-IF.
+
+       300-LEER-ARTICULO.
+           READ ARTICULO NEXT at end move 1 to sen.
+           IF sen NOT = 1
+               IF w-len-busca NOT = ZERO
+                   IF art-descrip(1:w-len-busca) NOT = w-descrip-trim
+                                                       (1:w-len-busca)
+                       MOVE 1 TO sen
+                   END-IF
+               END-IF
+           END-IF.
+
+       400-MOSTRAR-ARTICULO.
+           MOVE art-codigo TO l-cod.
+           MOVE art-descrip TO l-descrip.
+           MOVE art-costo TO l-costo.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-encontrados.
+
+       450-MOSTRAR-RESUMEN.
+           DISPLAY lin-guarda.
+           DISPLAY "TOTAL ARTICULOS ENCONTRADOS: " w-cant-encontrados.
+
+       500-FIN.
+           CLOSE ARTICULO.
+       END PROGRAM YOUR-PROGRAM-NAME.
