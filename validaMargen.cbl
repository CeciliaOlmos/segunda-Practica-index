@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTURAS ASSIGN TO "..\facturas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS fac-llave.
+           SELECT ARTICULO ASSIGN TO "..\articulo.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS art-codigo
+                   ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+           SELECT EXCEPMARGEN ASSIGN TO "..\margennegativo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACTURAS.
+       01  fac-reg.
+           03 fac-llave.
+              05 fac-facturas pic 9(12).
+              05 fac-art pic x(8).
+           03 fac-precio pic 9(10).
+           03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
+       FD  ARTICULO.
+       01  art-reg.
+           03 art-codigo pic x(8).
+           03 art-descrip pic x(30).
+           03 art-costo pic 9(10).
+       FD  EXCEPMARGEN.
+       01  margen-reg.
+           03 margen-factura pic 9(12).
+           03 margen-art pic x(8).
+           03 margen-precio pic 9(10).
+           03 margen-costo-total pic 9(10).
+           03 margen-valor pic s9(10).
+           03 margen-motivo pic x(30).
+       WORKING-STORAGE SECTION.
+       77  w-flag-fac pic 9.
+           88 fin-archivo value 1.
+       77  w-flag-art pic 9.
+       01  w-costo-total pic 9(10).
+       01  w-margen pic s9(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACTURAS.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACTURAS
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+       100-INICIO.
+           OPEN INPUT FACTURAS.
+           OPEN INPUT ARTICULO.
+           OPEN OUTPUT EXCEPMARGEN.
+       200-LEER-ARCH-FACTURAS.
+           READ FACTURAS NEXT AT END MOVE 1 TO w-flag-fac.
+       300-PROCESO.
+           MOVE fac-art TO art-codigo.
+           READ ARTICULO INVALID KEY
+               MOVE ZERO TO w-flag-art
+               NOT INVALID KEY
+                   MOVE 1 TO w-flag-art
+                   PERFORM 310-VERIFICO-MARGEN.
+       310-VERIFICO-MARGEN.
+           COMPUTE w-costo-total = fac-cantid * art-costo.
+           COMPUTE w-margen = fac-precio - w-costo-total.
+           IF w-margen < ZERO
+               PERFORM 320-REPORTAR-MARGEN-NEGATIVO
+           END-IF.
+       320-REPORTAR-MARGEN-NEGATIVO.
+           MOVE fac-facturas TO margen-factura.
+           MOVE fac-art TO margen-art.
+           MOVE fac-precio TO margen-precio.
+           MOVE w-costo-total TO margen-costo-total.
+           MOVE w-margen TO margen-valor.
+           MOVE "MARGEN NEGATIVO" TO margen-motivo.
+           WRITE margen-reg.
+       400-FIN.
+           CLOSE FACTURAS.
+           CLOSE ARTICULO.
+           CLOSE EXCEPMARGEN.
+       END PROGRAM YOUR-PROGRAM-NAME.
