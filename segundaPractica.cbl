@@ -24,19 +24,45 @@
            SELECT ARTICULO ASSIGN TO "..\articulo.dat"
            ORGANIZATION INDEXED
            ACCESS MODE is RANDOM
-           record KEY is art-codigo.
+           record KEY is art-codigo
+           ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           record KEY is vend-codigo.
 
            SELECT MOVART ASSIGN TO "..\movart.txt"
            ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT OPTIONAL PARAMETRO ASSIGN TO "..\parametro.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCEPMOV ASSIGN TO "..\excepmov.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CLIENVIPHIST ASSIGN TO "..\clienviphist.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CLIENVIPPREVIEW ASSIGN TO "..\vippreview.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT ASSIGN TO "..\checkpoint.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-chk-status.
+
+           SELECT MOVDETALLE ASSIGN TO "..\movdetalle.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENVIP.
        01  cli-reg.
            03 cli-codcli pic 9(6).
-           03 cli-ganancia pic 9(10).
+           03 cli-ganancia pic s9(10).
            03 cli-nombre pic x(30).
            03 cli-vend pic 9(3).
+           03 cli-exento pic x.
        FD  FACTURAS.
        01  fac-reg.
            03 fac-llave.
@@ -44,16 +70,71 @@
               05 fac-art pic x(8).
            03 fac-precio pic 9(10).
            03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
        FD  ARTICULO.
        01  art-reg.
            03 art-codigo pic x(8).
            03 art-descrip pic x(30).
            03 art-costo pic 9(10).
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
        FD  MOVART.
        01  mov-reg.
+           03 mov-tipo pic x.
            03 mov-vend pic 9(3).
            03 mov-cliente pic 9(6).
            03 mov-factura pic 9(12).
+       01  mov-cabecera-reg.
+           03 mov-tipo-cab pic x.
+           03 mov-cant-esperada pic 9(6).
+           03 mov-suma-esperada pic 9(12).
+       01  mov-final-reg.
+           03 mov-tipo-fin pic x.
+           03 mov-cant-final pic 9(6).
+           03 mov-suma-final pic 9(12).
+       FD  PARAMETRO.
+       01  param-reg.
+           03 param-max-vip pic 9(3).
+           03 param-simulacion pic x.
+           03 param-comision pic 9(3).
+       FD  EXCEPMOV.
+       01  exc-reg.
+           03 exc-vend pic 9(3).
+           03 exc-cliente pic 9(6).
+           03 exc-factura pic 9(12).
+           03 exc-articulo pic x(8).
+           03 exc-motivo pic x(30).
+       FD  CLIENVIPHIST.
+       01  hist-reg.
+           03 hist-fecha pic 9(8).
+           03 hist-vend pic 9(3).
+           03 hist-codcli pic 9(6).
+           03 hist-accion pic x(10).
+           03 hist-ganancia-ant pic s9(10).
+           03 hist-ganancia-nueva pic s9(10).
+       FD  CLIENVIPPREVIEW.
+       01  prev-reg.
+           03 prev-accion pic x(14).
+           03 prev-vend pic 9(3).
+           03 prev-codcli pic 9(6).
+           03 prev-ganancia-ant pic s9(10).
+           03 prev-ganancia-nueva pic s9(10).
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-vend pic 9(3).
+       FD  MOVDETALLE.
+       01  mdet-reg.
+           03 mdet-vend pic 9(3).
+           03 mdet-cliente pic 9(6).
+           03 mdet-factura pic 9(12).
+           03 mdet-articulo pic x(8).
+           03 mdet-costo pic s9(10).
        WORKING-STORAGE SECTION.
        01  w-flag-cli pic 9.
            88 fin-cli value 1.
@@ -67,46 +148,241 @@
        01  w-cli-ant pic 9(6).
        01  w-fac-ant pic 9(12).
 
-       01  w-costo-venta pic 9(10).
-       01  w-suma-fact pic 9(10).
-       01  w-ganancia-cliente pic 9(10).
-       01  w-menor pic 9(10).
+       01  w-costo-venta pic s9(10).
+       01  w-suma-fact pic s9(10).
+       01  w-ganancia-cliente pic s9(10).
+       01  w-menor pic s9(10).
+       01  w-ganancia-candidato pic s9(10).
        01  w-es-cliente-vip pic x value "n".
        01  w-cli-eliminar pic 9(6).
+       01  w-max-vip pic 9(3) value 5.
+       01  w-cant-vip pic 9(3).
+       01  w-cant-reg-leidos pic 9(6) value zero.
+       01  w-suma-fact-leida pic 9(12) value zero.
+       01  w-cant-reg-esperados pic 9(6) value zero.
+       01  w-suma-fact-esperada pic 9(12) value zero.
+       01  w-cant-reg-final pic 9(6) value zero.
+       01  w-suma-fact-final pic 9(12) value zero.
+       01  w-cabecera-ok pic x value "n".
+       01  w-vend-valido pic x value "s".
+       01  w-fecha-hoy pic 9(8).
+       01  w-ganancia-anterior pic s9(10).
+       01  w-modo-simulacion pic x value "n".
+       01  w-chk-status pic xx.
+       01  w-chk-vend pic 9(3) value zero.
+       01  w-vend-ya-proc pic x value "n".
+       01  w-control-ok pic x value "n".
+       01  w-trailer-ok pic x value "n".
+       01  w-control-pre-ok pic x value "n".
+
+       01  w-sim-roster.
+           03  w-sim-item OCCURS 999 TIMES INDEXED BY w-sim-idx.
+               05  w-sim-codcli pic 9(6).
+               05  w-sim-ganancia pic s9(10).
+               05  w-sim-exento pic x.
+               05  w-sim-removido pic x.
+               05  w-sim-nuevo pic x.
+       01  w-sim-cant pic 9(3) value zero.
+       01  w-sim-pos pic 9(3) value zero.
+       01  w-sim-encontrado pic x value "n".
+       01  w-sim-buscar-codcli pic 9(6).
+       01  w-sim-nueva-ganancia pic s9(10).
+       01  w-sim-nuevo-exento pic x.
+       01  w-sim-nuevo-removido pic x.
+       01  w-sim-nuevo-marca pic x.
+       01  w-efec-ganancia pic s9(10).
+       01  w-efec-exento pic x.
+       01  w-efec-omitir pic x.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-ACTUALIZAR.
-           PERFORM 200-LEER-ARCH-MOVART.
-           PERFORM UNTIL fin-mov
-               PERFORM 300-INICIO-VENDEDOR
-               PERFORM UNTIL fin-mov OR
-                             mov-vend is not EQUAL w-ven-ant
-                   PERFORM 400-INICIO-CLIENTE
-                   PERFORM UNTIL fin-mov OR
-                                 mov-vend is not EQUAL w-ven-ant
-                                 OR mov-cliente is not EQUAL w-cli-ant
-                            PERFORM 500-PROCESO-ACTUALIZAR
-                            PERFORM 200-LEER-ARCH-MOVART
-                   END-PERFORM
-                   PERFORM 800-FIN-CLIENTE
+           IF w-control-pre-ok = "s"
+               PERFORM 200-LEER-ARCH-MOVART
+               PERFORM UNTIL fin-mov
+                 PERFORM 300-INICIO-VENDEDOR
+                 PERFORM UNTIL fin-mov OR
+                               mov-vend is not EQUAL w-ven-ant
+                     PERFORM 400-INICIO-CLIENTE
+                     PERFORM UNTIL fin-mov OR
+                                   mov-vend is not EQUAL w-ven-ant
+                                   OR mov-cliente is not EQUAL w-cli-ant
+                              IF w-vend-ya-proc = "n"
+                                 AND w-vend-valido = "s"
+                                  PERFORM 500-PROCESO-ACTUALIZAR
+                              END-IF
+                              PERFORM 200-LEER-ARCH-MOVART
+                     END-PERFORM
+                     PERFORM 800-FIN-CLIENTE
+                 END-PERFORM
+               PERFORM 1000-FIN-VENDEDOR
                END-PERFORM
-           PERFORM 1000-FIN-VENDEDOR
-           END-PERFORM.
-           PERFORM 1100-FIN-ACTUALIZAR.
+               PERFORM 1100-FIN-ACTUALIZAR
+           ELSE
+               CLOSE CHECKPOINT
+           END-IF.
            STOP RUN.
 
        100-INICIO-ACTUALIZAR.
-           PERFORM 120-ABRIR-ARCHIVOS.
+           PERFORM 145-LEER-CHECKPOINT.
+           PERFORM 110-VALIDAR-MOVART.
+           IF w-control-pre-ok = "s"
+               PERFORM 120-ABRIR-ARCHIVOS
+               PERFORM 130-LEER-PARAMETRO
+               PERFORM 140-LEER-CABECERA-MOVART
+           END-IF.
+
+       110-VALIDAR-MOVART.
+           OPEN INPUT MOVART.
+           PERFORM 140-LEER-CABECERA-MOVART.
+           PERFORM 200-LEER-ARCH-MOVART
+               UNTIL fin-mov.
+           CLOSE MOVART.
+           PERFORM 1150-VERIFICAR-CONTROL-MOVART.
+           MOVE w-control-ok TO w-control-pre-ok.
+           IF w-control-pre-ok NOT = "s"
+               DISPLAY "MOVART NO SUPERO EL CONTROL DE INTEGRIDAD - "
+                       "CORRIDA ABORTADA SIN CAMBIOS"
+           END-IF.
+           PERFORM 115-RESETEAR-CONTADORES-MOVART.
+
+       115-RESETEAR-CONTADORES-MOVART.
+           MOVE ZERO TO w-flag-mov.
+           MOVE ZERO TO w-cant-reg-leidos.
+           MOVE ZERO TO w-suma-fact-leida.
+           MOVE ZERO TO w-cant-reg-esperados.
+           MOVE ZERO TO w-suma-fact-esperada.
+           MOVE ZERO TO w-cant-reg-final.
+           MOVE ZERO TO w-suma-fact-final.
+           MOVE "n" TO w-cabecera-ok.
+           MOVE "n" TO w-trailer-ok.
 
        120-ABRIR-ARCHIVOS.
-           OPEN INPUT MOVART FACTURAS ARTICULO.
+           OPEN INPUT MOVART FACTURAS ARTICULO VENDOR.
            OPEN I-O CLIENVIP.
+           IF w-chk-vend > ZERO
+               OPEN EXTEND EXCEPMOV
+               OPEN EXTEND CLIENVIPHIST
+               OPEN EXTEND CLIENVIPPREVIEW
+               OPEN EXTEND MOVDETALLE
+           ELSE
+               OPEN OUTPUT EXCEPMOV
+               OPEN OUTPUT CLIENVIPHIST
+               OPEN OUTPUT CLIENVIPPREVIEW
+               OPEN OUTPUT MOVDETALLE
+           END-IF.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+
+       130-LEER-PARAMETRO.
+           OPEN INPUT PARAMETRO.
+           READ PARAMETRO
+               AT END CONTINUE
+               NOT AT END
+                   IF param-max-vip > ZERO
+                       MOVE param-max-vip TO w-max-vip
+                   END-IF
+                   IF param-simulacion = "S" OR param-simulacion = "s"
+                       MOVE "s" TO w-modo-simulacion
+                       DISPLAY "MODO SIMULACION ACTIVO"
+                   END-IF
+           END-READ.
+           CLOSE PARAMETRO.
+
+       140-LEER-CABECERA-MOVART.
+           READ MOVART
+               AT END
+                   DISPLAY "MOVART VACIO - SIN REGISTRO DE CABECERA"
+               NOT AT END
+                   IF mov-tipo-cab = "H"
+                       MOVE mov-cant-esperada TO w-cant-reg-esperados
+                       MOVE mov-suma-esperada TO w-suma-fact-esperada
+                       MOVE "s" TO w-cabecera-ok
+                   ELSE
+                       DISPLAY "MOVART SIN CABECERA DE CONTROL"
+                   END-IF
+           END-READ.
+
+       145-LEER-CHECKPOINT.
+           MOVE ZERO TO w-chk-vend.
+           OPEN INPUT CHECKPOINT.
+           IF w-chk-status = "00"
+               PERFORM 146-LEER-ULTIMO-CHECKPOINT
+                   UNTIL w-chk-status NOT = "00"
+               CLOSE CHECKPOINT
+               IF w-chk-vend > ZERO
+                   DISPLAY "REINICIO DESDE VENDEDOR " w-chk-vend
+               END-IF
+           END-IF.
+           OPEN EXTEND CHECKPOINT.
+           IF w-chk-status NOT = "00"
+               OPEN OUTPUT CHECKPOINT
+           END-IF.
+
+       146-LEER-ULTIMO-CHECKPOINT.
+           READ CHECKPOINT
+               AT END CONTINUE
+               NOT AT END MOVE chk-vend TO w-chk-vend
+           END-READ.
 
        200-LEER-ARCH-MOVART.
-           READ MOVART AT END MOVE 1 TO w-flag-mov.
+           READ MOVART
+               AT END
+                   MOVE 1 TO w-flag-mov
+                   DISPLAY "MOVART SIN REGISTRO FINAL DE CONTROL"
+               NOT AT END
+                   EVALUATE mov-tipo
+                       WHEN "T"
+                           MOVE 1 TO w-flag-mov
+                           MOVE mov-cant-final TO w-cant-reg-final
+                           MOVE mov-suma-final TO w-suma-fact-final
+                           MOVE "s" TO w-trailer-ok
+                       WHEN OTHER
+                           ADD 1 TO w-cant-reg-leidos
+                           ADD mov-factura TO w-suma-fact-leida
+                   END-EVALUATE
+           END-READ.
 
        300-INICIO-VENDEDOR.
            MOVE mov-vend TO w-ven-ant.
+           MOVE "n" TO w-vend-ya-proc.
+           PERFORM 307-INICIALIZAR-ROSTER-SIMULACION.
+           IF mov-vend <= w-chk-vend
+               MOVE "s" TO w-vend-ya-proc
+               DISPLAY "VENDEDOR " mov-vend " YA PROCESADO - SE OMITE"
+           END-IF.
+           IF w-vend-ya-proc = "n"
+               MOVE mov-vend TO vend-codigo
+               READ VENDOR
+                   INVALID KEY
+                       MOVE "n" TO w-vend-valido
+                       PERFORM 305-REPORTAR-VENDEDOR-INEXISTENTE
+                   NOT INVALID KEY
+                       MOVE "s" TO w-vend-valido
+               END-READ
+               IF w-vend-valido = "s"
+                  AND (vend-activo = "N" OR vend-activo = "n")
+                   MOVE "n" TO w-vend-valido
+                   PERFORM 306-REPORTAR-VENDEDOR-INACTIVO
+               END-IF
+           END-IF.
+
+       305-REPORTAR-VENDEDOR-INEXISTENTE.
+           MOVE w-ven-ant TO exc-vend.
+           MOVE ZERO TO exc-cliente.
+           MOVE ZERO TO exc-factura.
+           MOVE spaces TO exc-articulo.
+           MOVE "VENDEDOR NO EXISTE EN MAESTRO" TO exc-motivo.
+           WRITE exc-reg.
+
+       306-REPORTAR-VENDEDOR-INACTIVO.
+           MOVE w-ven-ant TO exc-vend.
+           MOVE ZERO TO exc-cliente.
+           MOVE ZERO TO exc-factura.
+           MOVE spaces TO exc-articulo.
+           MOVE "VENDEDOR INACTIVO EN MAESTRO" TO exc-motivo.
+           WRITE exc-reg.
+
+       307-INICIALIZAR-ROSTER-SIMULACION.
+           MOVE ZERO TO w-sim-cant.
 
        400-INICIO-CLIENTE.
            MOVE mov-cliente TO w-cli-ant.
@@ -128,9 +404,18 @@
                INVALID KEY
                    DISPLAY "NO ENCONTRE FACTURA"
                    MOVE ZERO TO w-flag-fact
+                   PERFORM 535-REPORTAR-FACTURA-FALTANTE
                    NOT INVALID KEY
                    PERFORM 540-PROCESO-FACTURA.
 
+       535-REPORTAR-FACTURA-FALTANTE.
+           MOVE w-ven-ant TO exc-vend.
+           MOVE w-cli-ant TO exc-cliente.
+           MOVE mov-factura TO exc-factura.
+           MOVE spaces TO exc-articulo.
+           MOVE "FACTURA NO ENCONTRADA" TO exc-motivo.
+           WRITE exc-reg.
+
        540-PROCESO-FACTURA.
            IF w-flag-fact=1 then
                PERFORM 550-LEER-ARCH-FACTURA.
@@ -155,20 +440,40 @@
            MOVE fac-art TO art-codigo.
            READ ARTICULO INVALID KEY
                MOVE ZERO TO w-flag-art
+               PERFORM 605-REPORTAR-ARTICULO-FALTANTE
                NOT INVALID KEY
                    MOVE 1 TO w-flag-art
                    PERFORM 610-PROCESO-ARTICULO.
 
+       605-REPORTAR-ARTICULO-FALTANTE.
+           MOVE w-ven-ant TO exc-vend.
+           MOVE w-cli-ant TO exc-cliente.
+           MOVE fac-facturas TO exc-factura.
+           MOVE fac-art TO exc-articulo.
+           MOVE "ARTICULO NO ENCONTRADO" TO exc-motivo.
+           WRITE exc-reg.
+
        610-PROCESO-ARTICULO.
            COMPUTE w-costo-venta=fac-precio-(fac-cantid*art-costo).
            COMPUTE w-suma-fact=w-suma-fact+w-costo-venta.
+           PERFORM 615-REGISTRAR-DETALLE-ARTICULO.
+
+       615-REGISTRAR-DETALLE-ARTICULO.
+           MOVE w-ven-ant TO mdet-vend.
+           MOVE w-cli-ant TO mdet-cliente.
+           MOVE fac-facturas TO mdet-factura.
+           MOVE fac-art TO mdet-articulo.
+           MOVE w-costo-venta TO mdet-costo.
+           WRITE mdet-reg.
 
        620-FIN-FACTURA.
            add w-suma-fact to w-ganancia-cliente.
 
        800-FIN-CLIENTE.
            DISPLAY w-ganancia-cliente.
-           PERFORM 900-PROCESO-CLIENVIP.
+           IF w-vend-valido = "s" AND w-vend-ya-proc = "n"
+               PERFORM 900-PROCESO-CLIENVIP
+           END-IF.
 
        900-PROCESO-CLIENVIP.
            MOVE w-ven-ant TO cli-vend
@@ -181,12 +486,34 @@
            PERFORM 930-LEER-ARCH-CLIENVIP.
            PERFORM 920-INICIO-CLIENVIP.
            PERFORM UNTIL fin-cli OR w-ven-ant NOT = cli-vend
-               IF cli-ganancia < w-menor
-                   COMPUTE w-menor=cli-ganancia
-                   COMPUTE w-cli-eliminar=cli-codcli
+               ADD 1 TO w-cant-vip
+               PERFORM 912-OBTENER-VALORES-EFECTIVOS
+               IF w-efec-omitir = "s"
+                   SUBTRACT 1 FROM w-cant-vip
+               ELSE
+                   IF w-efec-exento NOT = "s"
+                       IF w-efec-ganancia < w-menor
+                           COMPUTE w-menor=w-efec-ganancia
+                           COMPUTE w-cli-eliminar=cli-codcli
+                       ELSE
+                           IF w-efec-ganancia = w-menor
+                              AND cli-codcli < w-cli-eliminar
+                               DISPLAY "EMPATE EN GANANCIA " w-menor
+                                       " ENTRE CLIENTE " w-cli-eliminar
+                                       " Y CLIENTE " cli-codcli
+                                       " - SE ELIGE EL CODIGO MENOR "
+                                       cli-codcli
+                               COMPUTE w-cli-eliminar=cli-codcli
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
                PERFORM 930-LEER-ARCH-CLIENVIP
            END-PERFORM.
+           IF w-modo-simulacion = "s"
+               PERFORM 937-SUMAR-ROSTER-FANTASMA
+           END-IF.
+           PERFORM 935-CALCULAR-GANANCIA-CANDIDATO.
            PERFORM 940-FIN-CLIENVIP.
 
        930-LEER-ARCH-CLIENVIP.
@@ -194,12 +521,107 @@
 
        920-INICIO-CLIENVIP.
            MOVE 999999 TO  w-menor.
+           MOVE ZERO TO w-cant-vip.
+
+       912-OBTENER-VALORES-EFECTIVOS.
+           MOVE cli-ganancia TO w-efec-ganancia.
+           MOVE cli-exento TO w-efec-exento.
+           MOVE "n" TO w-efec-omitir.
+           IF w-modo-simulacion = "s"
+               MOVE cli-codcli TO w-sim-buscar-codcli
+               PERFORM 914-BUSCAR-EN-ROSTER-SIM
+               IF w-sim-encontrado = "s"
+                   IF w-sim-removido(w-sim-pos) = "s"
+                       MOVE "s" TO w-efec-omitir
+                   ELSE
+                       MOVE w-sim-ganancia(w-sim-pos) TO w-efec-ganancia
+                       MOVE w-sim-exento(w-sim-pos) TO w-efec-exento
+                   END-IF
+               END-IF
+           END-IF.
+
+       914-BUSCAR-EN-ROSTER-SIM.
+           MOVE ZERO TO w-sim-pos.
+           MOVE "n" TO w-sim-encontrado.
+           IF w-sim-cant > ZERO
+               PERFORM 916-BUSCAR-UNO-EN-ROSTER
+                   VARYING w-sim-idx FROM 1 BY 1
+                   UNTIL w-sim-idx > w-sim-cant
+                      OR w-sim-encontrado = "s"
+           END-IF.
+
+       916-BUSCAR-UNO-EN-ROSTER.
+           IF w-sim-codcli(w-sim-idx) = w-sim-buscar-codcli
+               MOVE "s" TO w-sim-encontrado
+               MOVE w-sim-idx TO w-sim-pos
+           END-IF.
+
+       918-GRABAR-EN-ROSTER-SIM.
+           PERFORM 914-BUSCAR-EN-ROSTER-SIM.
+           IF w-sim-encontrado = "n"
+               ADD 1 TO w-sim-cant
+               MOVE w-sim-cant TO w-sim-pos
+               MOVE w-sim-buscar-codcli TO w-sim-codcli(w-sim-pos)
+               MOVE w-sim-nuevo-marca TO w-sim-nuevo(w-sim-pos)
+           END-IF.
+           MOVE w-sim-nueva-ganancia TO w-sim-ganancia(w-sim-pos).
+           MOVE w-sim-nuevo-exento TO w-sim-exento(w-sim-pos).
+           MOVE w-sim-nuevo-removido TO w-sim-removido(w-sim-pos).
+
+       937-SUMAR-ROSTER-FANTASMA.
+           IF w-sim-cant > ZERO
+               PERFORM 938-SUMAR-UNO-ROSTER-FANTASMA
+                   VARYING w-sim-idx FROM 1 BY 1
+                   UNTIL w-sim-idx > w-sim-cant
+           END-IF.
+
+       938-SUMAR-UNO-ROSTER-FANTASMA.
+           IF w-sim-nuevo(w-sim-idx) = "s"
+              AND w-sim-removido(w-sim-idx) = "n"
+               ADD 1 TO w-cant-vip
+               IF w-sim-exento(w-sim-idx) NOT = "s"
+                   IF w-sim-ganancia(w-sim-idx) < w-menor
+                       COMPUTE w-menor = w-sim-ganancia(w-sim-idx)
+                       COMPUTE w-cli-eliminar = w-sim-codcli(w-sim-idx)
+                   END-IF
+               END-IF
+           END-IF.
+
+       935-CALCULAR-GANANCIA-CANDIDATO.
+           MOVE w-cli-ant TO cli-codcli.
+           MOVE "n" TO w-sim-encontrado.
+           IF w-modo-simulacion = "s"
+               MOVE w-cli-ant TO w-sim-buscar-codcli
+               PERFORM 914-BUSCAR-EN-ROSTER-SIM
+           END-IF.
+           IF w-sim-encontrado = "s" AND w-sim-removido(w-sim-pos) = "n"
+               COMPUTE w-ganancia-candidato =
+                       w-sim-ganancia(w-sim-pos) + w-ganancia-cliente
+           ELSE
+               READ CLIENVIP INVALID KEY
+                       MOVE w-ganancia-cliente TO w-ganancia-candidato
+                   NOT INVALID KEY
+                       COMPUTE w-ganancia-candidato =
+                               cli-ganancia + w-ganancia-cliente
+               END-READ
+           END-IF.
 
        940-FIN-CLIENVIP.
-           IF w-ganancia-cliente >w-menor
-              PERFORM 950-BUSCO-CLIENTEVIP
+           IF w-cant-vip < w-max-vip
+               PERFORM 945-INGRESO-SIN-REEMPLAZO
+           ELSE
+               IF w-ganancia-candidato > w-menor
+                  PERFORM 950-BUSCO-CLIENTEVIP
+               END-IF
            END-IF.
 
+       945-INGRESO-SIN-REEMPLAZO.
+           MOVE w-cli-ant TO cli-codcli.
+           READ CLIENVIP INVALID KEY
+                      PERFORM 970-INGRESO-CLIENTEVIP
+                      NOT INVALID KEY
+                      PERFORM 980-ACTUALIZO-GANANCIA.
+
        950-BUSCO-CLIENTEVIP.
            MOVE w-cli-ant TO cli-codcli.
            READ CLIENVIP INVALID KEY
@@ -211,7 +633,21 @@
        960-ELIMINO-CLIENTE-MENOR.
            DISPLAY w-cli-eliminar," cliente menor se elimina".
            move w-cli-eliminar to cli-codcli.
-           DELETE CLIENVIP.
+           IF w-modo-simulacion NOT = "s"
+               DELETE CLIENVIP
+           ELSE
+               MOVE w-cli-eliminar TO w-sim-buscar-codcli
+               MOVE w-menor TO w-sim-nueva-ganancia
+               MOVE "n" TO w-sim-nuevo-exento
+               MOVE "s" TO w-sim-nuevo-removido
+               MOVE "n" TO w-sim-nuevo-marca
+               PERFORM 918-GRABAR-EN-ROSTER-SIM
+           END-IF.
+           MOVE "BAJA" TO hist-accion.
+           MOVE w-cli-eliminar TO hist-codcli.
+           MOVE w-menor TO hist-ganancia-ant.
+           MOVE ZERO TO hist-ganancia-nueva.
+           PERFORM 985-REGISTRAR-AUDITORIA.
 
        970-INGRESO-CLIENTEVIP.
            DISPLAY w-cli-ant," cliente para ingresar".
@@ -219,18 +655,105 @@
            MOVE w-ganancia-cliente TO cli-ganancia.
            MOVE "----CLIENTE VIP NUEVO--------" TO cli-nombre.
            move w-ven-ant to cli-vend.
-           WRITE cli-reg.
+           MOVE "n" TO cli-exento.
+           IF w-modo-simulacion NOT = "s"
+               WRITE cli-reg
+           ELSE
+               MOVE w-cli-ant TO w-sim-buscar-codcli
+               MOVE w-ganancia-cliente TO w-sim-nueva-ganancia
+               MOVE "n" TO w-sim-nuevo-exento
+               MOVE "n" TO w-sim-nuevo-removido
+               MOVE "s" TO w-sim-nuevo-marca
+               PERFORM 918-GRABAR-EN-ROSTER-SIM
+           END-IF.
+           MOVE "ALTA" TO hist-accion.
+           MOVE w-cli-ant TO hist-codcli.
+           MOVE ZERO TO hist-ganancia-ant.
+           MOVE w-ganancia-cliente TO hist-ganancia-nueva.
+           PERFORM 985-REGISTRAR-AUDITORIA.
 
        980-ACTUALIZO-GANANCIA.
+           MOVE cli-ganancia TO w-ganancia-anterior.
            DISPLAY cli-codcli," cliente acualizado".
-           MOVE w-ganancia-cliente TO cli-ganancia.
-           REWRITE cli-reg.
+           ADD w-ganancia-cliente TO cli-ganancia.
+           IF w-modo-simulacion NOT = "s"
+               REWRITE cli-reg
+           ELSE
+               MOVE cli-codcli TO w-sim-buscar-codcli
+               MOVE cli-ganancia TO w-sim-nueva-ganancia
+               MOVE cli-exento TO w-sim-nuevo-exento
+               MOVE "n" TO w-sim-nuevo-removido
+               MOVE "n" TO w-sim-nuevo-marca
+               PERFORM 918-GRABAR-EN-ROSTER-SIM
+           END-IF.
+           MOVE "ACTUALIZA" TO hist-accion.
+           MOVE cli-codcli TO hist-codcli.
+           MOVE w-ganancia-anterior TO hist-ganancia-ant.
+           MOVE cli-ganancia TO hist-ganancia-nueva.
+           PERFORM 985-REGISTRAR-AUDITORIA.
+
+       985-REGISTRAR-AUDITORIA.
+           IF w-modo-simulacion = "s"
+               MOVE hist-accion TO prev-accion
+               MOVE w-ven-ant TO prev-vend
+               MOVE hist-codcli TO prev-codcli
+               MOVE hist-ganancia-ant TO prev-ganancia-ant
+               MOVE hist-ganancia-nueva TO prev-ganancia-nueva
+               WRITE prev-reg
+           ELSE
+               MOVE w-fecha-hoy TO hist-fecha
+               MOVE w-ven-ant TO hist-vend
+               WRITE hist-reg
+           END-IF.
 
        1000-FIN-VENDEDOR.
+           IF w-modo-simulacion = "n"
+               MOVE w-ven-ant TO chk-vend
+               WRITE chk-reg
+           END-IF.
 
        1100-FIN-ACTUALIZAR.
            PERFORM 1200-CERRAR-ARCHIVOS.
+           PERFORM 1170-LIMPIAR-CHECKPOINT.
+
+       1150-VERIFICAR-CONTROL-MOVART.
+           MOVE "s" TO w-control-ok.
+           IF w-cabecera-ok = "s"
+               IF w-cant-reg-leidos NOT = w-cant-reg-esperados
+                   DISPLAY "ALERTA CANTIDAD LEIDA "
+                           w-cant-reg-leidos
+                           " DIST. DE CABECERA " w-cant-reg-esperados
+                   MOVE "n" TO w-control-ok
+               END-IF
+               IF w-suma-fact-leida NOT = w-suma-fact-esperada
+                   DISPLAY "ALERTA SUMA LEIDA " w-suma-fact-leida
+                           " DIST. DE CABECERA " w-suma-fact-esperada
+                   MOVE "n" TO w-control-ok
+               END-IF
+           END-IF.
+           IF w-trailer-ok = "s"
+               IF w-cant-reg-leidos NOT = w-cant-reg-final
+                   DISPLAY "ALERTA CANTIDAD LEIDA "
+                           w-cant-reg-leidos
+                           " DIST. DE REG. FINAL " w-cant-reg-final
+                   MOVE "n" TO w-control-ok
+               END-IF
+               IF w-suma-fact-leida NOT = w-suma-fact-final
+                   DISPLAY "ALERTA SUMA LEIDA " w-suma-fact-leida
+                           " DIST. DE REG. FINAL " w-suma-fact-final
+                   MOVE "n" TO w-control-ok
+               END-IF
+           END-IF.
+           IF w-control-ok = "s"
+               DISPLAY "CONTROL DE MOVART OK - " w-cant-reg-leidos
+                       " MOVIMIENTOS PROCESADOS"
+           END-IF.
+
+       1170-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
 
        1200-CERRAR-ARCHIVOS.
-           CLOSE MOVART FACTURAS ARTICULO CLIENVIP.
+           CLOSE MOVART FACTURAS ARTICULO VENDOR CLIENVIP EXCEPMOV
+                 CLIENVIPHIST CLIENVIPPREVIEW CHECKPOINT MOVDETALLE.
        END PROGRAM CECILIA-OLMOS.
