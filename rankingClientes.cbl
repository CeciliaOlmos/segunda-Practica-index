@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVART ASSIGN TO "..\movart.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FACTURAS ASSIGN TO "..\facturas.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is fac-llave.
+
+           SELECT ARTICULO ASSIGN TO "..\articulo.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           record KEY is art-codigo
+           ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           record KEY is vend-codigo.
+
+           SELECT RANK-WORK ASSIGN TO "ranktmp.tmp".
+
+           SELECT RANKING ASSIGN TO "..\ranking.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVART.
+       01  mov-reg.
+           03 mov-tipo pic x.
+           03 mov-vend pic 9(3).
+           03 mov-cliente pic 9(6).
+           03 mov-factura pic 9(12).
+       FD  FACTURAS.
+       01  fac-reg.
+           03 fac-llave.
+              05 fac-facturas pic 9(12).
+              05 fac-art pic x(8).
+           03 fac-precio pic 9(10).
+           03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
+       FD  ARTICULO.
+       01  art-reg.
+           03 art-codigo pic x(8).
+           03 art-descrip pic x(30).
+           03 art-costo pic 9(10).
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       SD  RANK-WORK.
+       01  rank-rec.
+           03 rank-ganancia pic s9(10).
+           03 rank-vend pic 9(3).
+           03 rank-cliente pic 9(6).
+       FD  RANKING.
+       01  rank-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       01  w-flag-mov pic 9 value zero.
+           88 fin-mov value 1.
+       01  w-flag-fact pic 9 value zero.
+           88 fin-fact value 1.
+       01  w-flag-rank pic 9 value zero.
+       01  w-ven-ant pic 9(3).
+       01  w-cli-ant pic 9(6).
+       01  w-fac-ant pic 9(12).
+       01  w-costo-venta pic s9(10).
+       01  w-suma-fact pic s9(10).
+       01  w-ganancia-cliente pic s9(10).
+       01  w-top-n pic 9(3) value 10.
+       01  w-contador pic 9(3) value zero.
+       01  lin-cabecera.
+           03 filler pic x(6) value "PUESTO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(9) value "VENDEDOR:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(30) value "NOMBRE VENDEDOR:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "CLIENTE:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(9) value "GANANCIA:".
+       01  lin-guarda.
+           03 filler pic x(60) value all "-".
+       01  lin-detalle.
+           03 l-puesto pic zz9.
+           03 filler pic x(6) value spaces.
+           03 l-vend pic zzz.
+           03 filler pic x(9) value spaces.
+           03 l-nom-vend pic x(30) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-cli pic zzzzzz.
+           03 filler pic x(7) value spaces.
+           03 l-gan pic -.zzz.zzz.zz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CANTIDAD DE CLIENTES A LISTAR (TOP N): ".
+           ACCEPT w-top-n.
+           SORT RANK-WORK
+               ON DESCENDING KEY rank-ganancia
+               INPUT PROCEDURE IS 100-GENERAR-CLAVES
+               OUTPUT PROCEDURE IS 900-LISTAR-RANKING.
+           STOP RUN.
+
+       100-GENERAR-CLAVES.
+           PERFORM 110-ABRIR-ARCHIVOS.
+           PERFORM 200-LEER-ARCH-MOVART.
+           PERFORM UNTIL fin-mov
+               PERFORM 300-INICIO-VENDEDOR
+               PERFORM UNTIL fin-mov OR mov-vend NOT = w-ven-ant
+                   PERFORM 400-INICIO-CLIENTE
+                   PERFORM UNTIL fin-mov OR
+                                 mov-vend NOT = w-ven-ant
+                                 OR mov-cliente NOT = w-cli-ant
+                       PERFORM 500-PROCESO-ACTUALIZAR
+                       PERFORM 200-LEER-ARCH-MOVART
+                   END-PERFORM
+                   PERFORM 700-FIN-CLIENTE
+               END-PERFORM
+           END-PERFORM.
+           PERFORM 750-CERRAR-ARCHIVOS-ENTRADA.
+
+       110-ABRIR-ARCHIVOS.
+           OPEN INPUT MOVART FACTURAS ARTICULO VENDOR.
+
+       200-LEER-ARCH-MOVART.
+           READ MOVART
+               AT END MOVE 1 TO w-flag-mov
+               NOT AT END
+                   IF mov-tipo = "H" OR mov-tipo = "T"
+                       PERFORM 200-LEER-ARCH-MOVART
+                   END-IF
+           END-READ.
+
+       300-INICIO-VENDEDOR.
+           MOVE mov-vend TO w-ven-ant.
+
+       400-INICIO-CLIENTE.
+           MOVE mov-cliente TO w-cli-ant.
+           MOVE ZERO TO w-ganancia-cliente.
+
+       500-PROCESO-ACTUALIZAR.
+           MOVE mov-factura TO fac-facturas.
+           MOVE ZERO TO fac-art.
+           START FACTURAS KEY IS > fac-llave
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   PERFORM 540-PROCESO-FACTURA.
+
+       540-PROCESO-FACTURA.
+           PERFORM 550-LEER-ARCH-FACTURA.
+           PERFORM UNTIL fin-fact
+                         OR mov-factura NOT = fac-facturas
+               PERFORM 600-BUSCO-ART-EN-ARCHART
+               PERFORM 550-LEER-ARCH-FACTURA
+           END-PERFORM.
+
+       550-LEER-ARCH-FACTURA.
+           READ FACTURAS NEXT AT END MOVE 1 TO w-flag-fact.
+
+       600-BUSCO-ART-EN-ARCHART.
+           MOVE fac-art TO art-codigo.
+           READ ARTICULO INVALID KEY
+               CONTINUE
+               NOT INVALID KEY
+                   COMPUTE w-costo-venta =
+                       fac-precio - (fac-cantid * art-costo)
+                   ADD w-costo-venta TO w-ganancia-cliente
+           END-READ.
+
+       700-FIN-CLIENTE.
+           MOVE w-ganancia-cliente TO rank-ganancia.
+           MOVE w-ven-ant TO rank-vend.
+           MOVE w-cli-ant TO rank-cliente.
+           RELEASE rank-rec.
+
+       750-CERRAR-ARCHIVOS-ENTRADA.
+           CLOSE MOVART FACTURAS ARTICULO.
+
+       900-LISTAR-RANKING.
+           OPEN OUTPUT RANKING.
+           DISPLAY lin-guarda.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+           PERFORM 910-LEER-RANK-WORK.
+           PERFORM UNTIL w-flag-rank = 1 OR w-contador >= w-top-n
+               PERFORM 920-MOSTRAR-LINEA
+               PERFORM 910-LEER-RANK-WORK
+           END-PERFORM.
+           CLOSE RANKING.
+           CLOSE VENDOR.
+
+       910-LEER-RANK-WORK.
+           RETURN RANK-WORK AT END MOVE 1 TO w-flag-rank.
+
+       920-MOSTRAR-LINEA.
+           ADD 1 TO w-contador.
+           MOVE w-contador TO l-puesto.
+           MOVE rank-vend TO l-vend.
+           MOVE rank-cliente TO l-cli.
+           MOVE rank-ganancia TO l-gan.
+           PERFORM 925-BUSCO-NOMBRE-VENDEDOR.
+           DISPLAY lin-detalle.
+           MOVE lin-detalle TO rank-linea.
+           WRITE rank-linea.
+
+       925-BUSCO-NOMBRE-VENDEDOR.
+           MOVE rank-vend TO vend-codigo.
+           READ VENDOR INVALID KEY
+               MOVE "--VENDEDOR DESCONOCIDO--" TO l-nom-vend
+               NOT INVALID KEY
+                   MOVE vend-nombre TO l-nom-vend.
+       END PROGRAM YOUR-PROGRAM-NAME.
