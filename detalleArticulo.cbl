@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVDETALLE ASSIGN TO "..\movdetalle.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARTICULO ASSIGN TO "..\articulo.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS art-codigo
+           ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS vend-codigo.
+
+           SELECT DET-WORK ASSIGN TO "dettmp.tmp".
+
+           SELECT DETALLEART ASSIGN TO "..\detallearticulo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVDETALLE.
+       01  mdet-reg.
+           03 mdet-vend pic 9(3).
+           03 mdet-cliente pic 9(6).
+           03 mdet-factura pic 9(12).
+           03 mdet-articulo pic x(8).
+           03 mdet-costo pic s9(10).
+       FD  ARTICULO.
+       01  art-reg.
+           03 art-codigo pic x(8).
+           03 art-descrip pic x(30).
+           03 art-costo pic 9(10).
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       SD  DET-WORK.
+       01  det-rec.
+           03 det-vend pic 9(3).
+           03 det-cliente pic 9(6).
+           03 det-articulo pic x(8).
+           03 det-costo pic s9(10).
+       FD  DETALLEART.
+       01  det-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       01  w-flag-det pic 9 value zero.
+           88 fin-det value 1.
+       01  w-flag-sort pic 9 value zero.
+           88 fin-sort value 1.
+       01  w-vend-ant pic 9(3) value zero.
+       01  w-cliente-ant pic 9(6) value zero.
+       01  w-primer-grupo pic x value "s".
+       01  w-subtotal-cliente pic s9(10) value zero.
+       01  w-total-general pic s9(10) value zero.
+       01  lin-cabecera.
+           03 filler pic x(9) value "VENDEDOR:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "CLIENTE:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "ARTICULO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(30) value "DESCRIPCION:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(9) value "GANANCIA:".
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-vend pic zzz.
+           03 filler pic x(9) value spaces.
+           03 l-cli pic zzzzzz.
+           03 filler pic x(6) value spaces.
+           03 l-art pic x(8).
+           03 filler pic x(3) value spaces.
+           03 l-descrip pic x(30) value spaces.
+           03 filler pic x(1) value spaces.
+           03 l-gan pic -.zzz.zzz.zz9.
+       01  lin-subtotal.
+           03 filler pic x(19) value "SUBTOTAL CLIENTE:".
+           03 filler pic x(1) value spaces.
+           03 st-cli pic zzzzzz.
+           03 filler pic x(5) value spaces.
+           03 st-gan pic -.zzz.zzz.zz9.
+       01  lin-total-gral.
+           03 filler pic x(13) value "TOTAL GENERAL".
+           03 filler pic x(11) value spaces.
+           03 tg-gan pic -.zzz.zzz.zz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT DET-WORK
+               ON ASCENDING KEY det-vend det-cliente det-articulo
+               INPUT PROCEDURE IS 100-GENERAR-CLAVES
+               OUTPUT PROCEDURE IS 900-LISTAR-DETALLE.
+           STOP RUN.
+
+       100-GENERAR-CLAVES.
+           OPEN INPUT MOVDETALLE.
+           PERFORM 200-LEER-MOVDETALLE.
+           PERFORM UNTIL fin-det
+               PERFORM 210-RELEASE-DETALLE
+               PERFORM 200-LEER-MOVDETALLE
+           END-PERFORM.
+           CLOSE MOVDETALLE.
+
+       200-LEER-MOVDETALLE.
+           READ MOVDETALLE AT END MOVE 1 TO w-flag-det.
+
+       210-RELEASE-DETALLE.
+           MOVE mdet-vend TO det-vend.
+           MOVE mdet-cliente TO det-cliente.
+           MOVE mdet-articulo TO det-articulo.
+           MOVE mdet-costo TO det-costo.
+           RELEASE det-rec.
+
+       900-LISTAR-DETALLE.
+           OPEN OUTPUT DETALLEART.
+           OPEN INPUT ARTICULO.
+           OPEN INPUT VENDOR.
+           DISPLAY lin-guarda.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+           PERFORM 910-RETURN-SORT.
+           PERFORM UNTIL fin-sort
+               PERFORM 920-PROCESO-DETALLE
+               PERFORM 910-RETURN-SORT
+           END-PERFORM.
+           IF w-primer-grupo = "n"
+               PERFORM 950-IMPRIMIR-SUBTOTAL
+           END-IF.
+           PERFORM 960-IMPRIMIR-TOTAL-GRAL.
+           CLOSE ARTICULO.
+           CLOSE VENDOR.
+           CLOSE DETALLEART.
+
+       910-RETURN-SORT.
+           RETURN DET-WORK AT END MOVE 1 TO w-flag-sort.
+
+       920-PROCESO-DETALLE.
+           IF w-primer-grupo = "s"
+               MOVE det-vend TO w-vend-ant
+               MOVE det-cliente TO w-cliente-ant
+               MOVE "n" TO w-primer-grupo
+           END-IF.
+           IF det-cliente NOT = w-cliente-ant
+               PERFORM 950-IMPRIMIR-SUBTOTAL
+               MOVE det-vend TO w-vend-ant
+               MOVE det-cliente TO w-cliente-ant
+               MOVE ZERO TO w-subtotal-cliente
+           END-IF.
+           MOVE det-vend TO l-vend.
+           MOVE det-cliente TO l-cli.
+           MOVE det-articulo TO l-art.
+           MOVE det-costo TO l-gan.
+           PERFORM 930-BUSCO-DESCRIP-ARTICULO.
+           DISPLAY lin-detalle.
+           MOVE lin-detalle TO det-linea.
+           WRITE det-linea.
+           ADD det-costo TO w-subtotal-cliente.
+           ADD det-costo TO w-total-general.
+
+       930-BUSCO-DESCRIP-ARTICULO.
+           MOVE det-articulo TO art-codigo.
+           READ ARTICULO INVALID KEY
+               MOVE "--ARTICULO DESCONOCIDO--" TO l-descrip
+               NOT INVALID KEY
+                   MOVE art-descrip TO l-descrip.
+
+       950-IMPRIMIR-SUBTOTAL.
+           MOVE w-cliente-ant TO st-cli.
+           MOVE w-subtotal-cliente TO st-gan.
+           DISPLAY lin-guarda.
+           DISPLAY lin-subtotal.
+           MOVE lin-subtotal TO det-linea.
+           WRITE det-linea.
+
+       960-IMPRIMIR-TOTAL-GRAL.
+           MOVE w-total-general TO tg-gan.
+           DISPLAY lin-guarda.
+           DISPLAY lin-total-gral.
+           MOVE lin-total-gral TO det-linea.
+           WRITE det-linea.
+       END PROGRAM YOUR-PROGRAM-NAME.
