@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is cli-codcli
+           ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+
+           SELECT CLIENVIPHIST ASSIGN TO "..\clienviphist.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-hist-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
+           03 cli-nombre pic x(30).
+           03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  CLIENVIPHIST.
+       01  hist-reg.
+           03 hist-fecha pic 9(8).
+           03 hist-vend pic 9(3).
+           03 hist-codcli pic 9(6).
+           03 hist-accion pic x(10).
+           03 hist-ganancia-ant pic s9(10).
+           03 hist-ganancia-nueva pic s9(10).
+       WORKING-STORAGE SECTION.
+       01  w-opcion pic 9 value zero.
+       01  w-codcli-busca pic 9(6).
+       01  w-hist-status pic xx.
+       01  w-fecha-hoy pic 9(8).
+       01  w-ganancia-anterior pic s9(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O CLIENVIP.
+           PERFORM 110-ABRIR-CLIENVIPHIST.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           PERFORM UNTIL w-opcion = 9
+               PERFORM 100-MOSTRAR-MENU
+               ACCEPT w-opcion
+               EVALUATE w-opcion
+                   WHEN 1 PERFORM 200-ALTA-CLIENTE
+                   WHEN 2 PERFORM 300-CAMBIO-CLIENTE
+                   WHEN 3 PERFORM 400-BAJA-CLIENTE
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE CLIENVIP.
+           CLOSE CLIENVIPHIST.
+           STOP RUN.
+
+       110-ABRIR-CLIENVIPHIST.
+           OPEN EXTEND CLIENVIPHIST.
+           IF w-hist-status NOT = "00"
+               OPEN OUTPUT CLIENVIPHIST
+           END-IF.
+
+       900-REGISTRAR-AUDITORIA.
+           MOVE w-fecha-hoy TO hist-fecha.
+           MOVE cli-vend TO hist-vend.
+           MOVE cli-codcli TO hist-codcli.
+           WRITE hist-reg.
+
+       100-MOSTRAR-MENU.
+           DISPLAY "------ MANTENIMIENTO CLIENVIP ------".
+           DISPLAY "1-ALTA  2-CAMBIO  3-BAJA  9-SALIR".
+           DISPLAY "OPCION: ".
+
+       200-ALTA-CLIENTE.
+           DISPLAY "CODIGO CLIENTE: ".
+           ACCEPT cli-codcli.
+           DISPLAY "GANANCIA: ".
+           ACCEPT cli-ganancia.
+           DISPLAY "NOMBRE: ".
+           ACCEPT cli-nombre.
+           DISPLAY "VENDEDOR: ".
+           ACCEPT cli-vend.
+           DISPLAY "EXENTO DE VIP (S/N): ".
+           ACCEPT cli-exento.
+           INSPECT cli-exento CONVERTING "S" TO "s".
+           WRITE cli-reg
+               INVALID KEY
+                   DISPLAY "EL CLIENTE YA EXISTE"
+               NOT INVALID KEY
+                   MOVE "ALTA" TO hist-accion
+                   MOVE ZERO TO hist-ganancia-ant
+                   MOVE cli-ganancia TO hist-ganancia-nueva
+                   PERFORM 900-REGISTRAR-AUDITORIA
+                   DISPLAY "CLIENTE DADO DE ALTA"
+           END-WRITE.
+
+       300-CAMBIO-CLIENTE.
+           DISPLAY "CODIGO CLIENTE A CAMBIAR: ".
+           ACCEPT w-codcli-busca.
+           MOVE w-codcli-busca TO cli-codcli.
+           READ CLIENVIP
+               INVALID KEY
+                   DISPLAY "EL CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   PERFORM 310-INGRESAR-CAMBIOS
+           END-READ.
+
+       310-INGRESAR-CAMBIOS.
+           MOVE cli-ganancia TO w-ganancia-anterior.
+           DISPLAY "GANANCIA ACTUAL: " cli-ganancia.
+           DISPLAY "NUEVA GANANCIA: ".
+           ACCEPT cli-ganancia.
+           DISPLAY "NOMBRE ACTUAL: " cli-nombre.
+           DISPLAY "NUEVO NOMBRE: ".
+           ACCEPT cli-nombre.
+           DISPLAY "VENDEDOR ACTUAL: " cli-vend.
+           DISPLAY "NUEVO VENDEDOR: ".
+           ACCEPT cli-vend.
+           DISPLAY "EXENTO DE VIP ACTUAL: " cli-exento.
+           DISPLAY "NUEVO EXENTO DE VIP (S/N): ".
+           ACCEPT cli-exento.
+           INSPECT cli-exento CONVERTING "S" TO "s".
+           REWRITE cli-reg.
+           MOVE "CAMBIO" TO hist-accion.
+           MOVE w-ganancia-anterior TO hist-ganancia-ant.
+           MOVE cli-ganancia TO hist-ganancia-nueva.
+           PERFORM 900-REGISTRAR-AUDITORIA.
+           DISPLAY "CLIENTE ACTUALIZADO".
+
+       400-BAJA-CLIENTE.
+           DISPLAY "CODIGO CLIENTE A ELIMINAR: ".
+           ACCEPT w-codcli-busca.
+           MOVE w-codcli-busca TO cli-codcli.
+           READ CLIENVIP
+               INVALID KEY
+                   DISPLAY "EL CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   MOVE "BAJA" TO hist-accion
+                   MOVE cli-ganancia TO hist-ganancia-ant
+                   MOVE ZERO TO hist-ganancia-nueva
+                   DELETE CLIENVIP
+                   PERFORM 900-REGISTRAR-AUDITORIA
+                   DISPLAY "CLIENTE ELIMINADO"
+           END-READ.
+       END PROGRAM YOUR-PROGRAM-NAME.
