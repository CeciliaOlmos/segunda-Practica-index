@@ -13,17 +13,28 @@
            SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS cli-llave
+                   RECORD KEY IS cli-codcli
                    ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS vend-codigo.
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENVIP.
        01  cli-reg.
-           03 cli-llave.
-               05 cli-codcli pic 9(6).
-               05 cli-ganancia pic 9(10).
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
            03 cli-nombre pic x(30).
            03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
        WORKING-STORAGE SECTION.
         77  sen pic 9 value 0.
        01  lin-cabecera.
@@ -35,47 +46,124 @@
            03 filler pic x(1) value spaces.
            03 filler pic x(9) value "VENDEDOR:".
            03 filler pic x(4) value spaces.
+           03 filler pic x(14) value "NOM. VENDEDOR:".
        01  lin-guarda.
            03 filler pic x(80) value all "-".
        01  lin-detalle.
            03 l-cod pic zzzzzz value spaces.
            03 filler pic x(5) value spaces.
-           03 l-gan pic z.zzz.zzz.zz9 value spaces.
+           03 l-gan pic -.zzz.zzz.zz9 value spaces.
            03 l-nom pic x(30) value spaces.
            03 filler pic x(5) value spaces.
            03 l-vend pic zzz.
+           03 filler pic x(1) value spaces.
+           03 l-nom-vend pic x(30) value spaces.
+       01  lin-subtotal.
+           03 filler pic x(19) value "SUBTOTAL VENDEDOR:".
+           03 filler pic x(1) value spaces.
+           03 st-vend pic zzz.
+           03 filler pic x(5) value spaces.
+           03 st-gan pic -.zzz.zzz.zz9.
+       01  lin-total-gral.
+           03 filler pic x(13) value "TOTAL GENERAL".
+           03 filler pic x(11) value spaces.
+           03 tg-gan pic -.zzz.zzz.zz9.
+       01  lin-pagina.
+           03 filler pic x(6) value "FECHA:".
+           03 p-fecha pic 9(8).
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "PAGINA:".
+           03 p-pagina pic zzz9.
+       01  w-vend-ant pic 9(3).
+       01  w-primer-cliente pic x value "s".
+       01  w-subtotal-vend pic s9(12) value zero.
+       01  w-total-general pic s9(12) value zero.
+       01  w-fecha-hoy pic 9(8).
+       01  w-nro-pagina pic 9(4) value zero.
+       01  w-lineas-pag pic 9(3) value zero.
+       01  w-max-lineas pic 9(3) value 20.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-LECTURA.
            PERFORM 200-LEE-ARCH-SOCIOS.
            PERFORM UNTIL sen is equal 1
+               IF w-primer-cliente = "s"
+                   MOVE cli-vend TO w-vend-ant
+                   MOVE "n" TO w-primer-cliente
+               END-IF
+               IF cli-vend NOT = w-vend-ant
+                   PERFORM 350-IMPRIMIR-SUBTOTAL
+                   MOVE cli-vend TO w-vend-ant
+                   MOVE ZERO TO w-subtotal-vend
+               END-IF
                PERFORM 300-PROCESO-LECTURA
                PERFORM 200-LEE-ARCH-SOCIOS
            END-PERFORM.
+           IF w-primer-cliente = "n"
+               PERFORM 350-IMPRIMIR-SUBTOTAL
+           END-IF.
            PERFORM 400-FIN-LECTURA.
             STOP RUN.
         100-INICIO-LECTURA.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
            PERFORM 130-ABRIR-ARCHIVOS.
            PERFORM 150-LISTAR-ENCABEZADO.
+           PERFORM 160-POSICIONAR-POR-VENDEDOR.
 
        130-ABRIR-ARCHIVOS.
            OPEN INPUT CLIENVIP.
+           OPEN INPUT VENDOR.
 
        150-LISTAR-ENCABEZADO.
+           ADD 1 TO w-nro-pagina.
+           MOVE w-fecha-hoy TO p-fecha.
+           MOVE w-nro-pagina TO p-pagina.
+           DISPLAY lin-pagina.
            DISPLAY lin-guarda.
            DISPLAY lin-cabecera.
            DISPLAY lin-guarda.
+           MOVE ZERO TO w-lineas-pag.
+
+       160-POSICIONAR-POR-VENDEDOR.
+           MOVE LOW-VALUES TO cli-vend.
+           START CLIENVIP KEY IS >= cli-vend
+               INVALID KEY MOVE 1 TO sen.
 
        200-LEE-ARCH-SOCIOS.
-           READ CLIENVIP at end move 1 to sen.
+           READ CLIENVIP NEXT at end move 1 to sen.
 
        300-PROCESO-LECTURA.
            MOVE cli-codcli TO l-cod.
            MOVE cli-ganancia TO l-gan
            MOVE cli-nombre TO l-nom
            MOVE cli-vend TO l-vend
+           PERFORM 310-BUSCO-NOMBRE-VENDEDOR
            DISPLAY lin-detalle.
+           ADD cli-ganancia TO w-subtotal-vend.
+           ADD cli-ganancia TO w-total-general.
+           ADD 1 TO w-lineas-pag.
+           IF w-lineas-pag >= w-max-lineas
+               PERFORM 150-LISTAR-ENCABEZADO
+           END-IF.
+
+       310-BUSCO-NOMBRE-VENDEDOR.
+           MOVE cli-vend TO vend-codigo.
+           READ VENDOR INVALID KEY
+               MOVE "--VENDEDOR DESCONOCIDO--" TO l-nom-vend
+               NOT INVALID KEY
+                   MOVE vend-nombre TO l-nom-vend.
+
+       350-IMPRIMIR-SUBTOTAL.
+           MOVE w-vend-ant TO st-vend.
+           MOVE w-subtotal-vend TO st-gan.
+           DISPLAY lin-guarda.
+           DISPLAY lin-subtotal.
+           DISPLAY lin-guarda.
 
        400-FIN-LECTURA.
+           MOVE w-total-general TO tg-gan.
+           DISPLAY lin-total-gral.
+           DISPLAY lin-guarda.
            CLOSE CLIENVIP.
+           CLOSE VENDOR.
        END PROGRAM YOUR-PROGRAM-NAME.
