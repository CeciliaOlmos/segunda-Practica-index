@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVART ASSIGN TO "..\movart.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT FACTURAS ASSIGN TO "..\facturas.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS fac-llave.
+           SELECT REFMOV ASSIGN TO "..\refmov.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ref-factura.
+           SELECT RECONCILIA ASSIGN TO "..\reconciliacion.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVART.
+       01  mov-reg.
+           03 mov-tipo pic x.
+           03 mov-vend pic 9(3).
+           03 mov-cliente pic 9(6).
+           03 mov-factura pic 9(12).
+       FD  FACTURAS.
+       01  fac-reg.
+           03 fac-llave.
+              05 fac-facturas pic 9(12).
+              05 fac-art pic x(8).
+           03 fac-precio pic 9(10).
+           03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
+       FD  REFMOV.
+       01  ref-reg.
+           03 ref-factura pic 9(12).
+       FD  RECONCILIA.
+       01  rec-linea pic x(60).
+       WORKING-STORAGE SECTION.
+       01  w-flag-mov pic 9 value zero.
+           88 fin-mov value 1.
+       01  w-flag-fac pic 9 value zero.
+           88 fin-fac value 1.
+       01  w-fac-ant pic 9(12) value zero.
+       01  w-cant-sin-ref pic 9(6) value zero.
+       01  w-linea-det.
+           03 filler pic x(15) value "FACTURA SIN MOV".
+           03 filler pic x(3) value spaces.
+           03 ld-factura pic zzzzzzzzzzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-MOVART.
+           PERFORM UNTIL fin-mov
+               PERFORM 300-PROCESO-MOV
+               PERFORM 200-LEER-MOVART
+           END-PERFORM.
+           PERFORM 500-PREPARAR-SEGUNDA-VUELTA.
+           PERFORM 600-LEER-FACTURA.
+           PERFORM UNTIL fin-fac
+               PERFORM 700-PROCESO-FACTURA
+               PERFORM 600-LEER-FACTURA
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT MOVART.
+           OPEN OUTPUT REFMOV.
+           CLOSE REFMOV.
+           OPEN I-O REFMOV.
+           OPEN OUTPUT RECONCILIA.
+
+       200-LEER-MOVART.
+           READ MOVART AT END MOVE 1 TO w-flag-mov.
+
+       300-PROCESO-MOV.
+           EVALUATE mov-tipo
+               WHEN "H" CONTINUE
+               WHEN "T" CONTINUE
+               WHEN OTHER
+                   PERFORM 310-REGISTRAR-REFERENCIA
+           END-EVALUATE.
+
+       310-REGISTRAR-REFERENCIA.
+           MOVE mov-factura TO ref-factura.
+           WRITE ref-reg
+               INVALID KEY CONTINUE
+               NOT INVALID KEY CONTINUE
+           END-WRITE.
+
+       500-PREPARAR-SEGUNDA-VUELTA.
+           OPEN INPUT FACTURAS.
+
+       600-LEER-FACTURA.
+           READ FACTURAS NEXT AT END MOVE 1 TO w-flag-fac.
+
+       700-PROCESO-FACTURA.
+           IF fac-facturas NOT = w-fac-ant
+               MOVE fac-facturas TO w-fac-ant
+               PERFORM 710-VERIFICAR-REFERENCIA
+           END-IF.
+
+       710-VERIFICAR-REFERENCIA.
+           MOVE fac-facturas TO ref-factura.
+           READ REFMOV INVALID KEY
+               PERFORM 720-REPORTAR-SIN-REFERENCIA
+               NOT INVALID KEY CONTINUE
+           END-READ.
+
+       720-REPORTAR-SIN-REFERENCIA.
+           MOVE fac-facturas TO ld-factura.
+           MOVE w-linea-det TO rec-linea.
+           WRITE rec-linea.
+           ADD 1 TO w-cant-sin-ref.
+
+       900-FIN.
+           DISPLAY "FACTURAS SIN MOVIMIENTO: " w-cant-sin-ref.
+           CLOSE MOVART.
+           CLOSE FACTURAS.
+           CLOSE REFMOV.
+           CLOSE RECONCILIA.
+       END PROGRAM YOUR-PROGRAM-NAME.
