@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is cli-codcli
+           ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+           SELECT CLIENVIPCSV ASSIGN TO "..\clienvip.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
+           03 cli-nombre pic x(30).
+           03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  CLIENVIPCSV.
+       01  csv-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  w-nombre-sin-espacios pic x(30).
+       01  w-ganancia-csv pic -(10)9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-CLIENVIP.
+           PERFORM UNTIL sen is equal 1
+               PERFORM 300-ESCRIBIR-LINEA-CSV
+               PERFORM 200-LEER-CLIENVIP
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CLIENVIP.
+           OPEN OUTPUT CLIENVIPCSV.
+           STRING "CODIGO,NOMBRE,GANANCIA,VENDEDOR,EXENTO"
+                  DELIMITED BY SIZE
+               INTO csv-linea.
+           WRITE csv-linea.
+
+       200-LEER-CLIENVIP.
+           READ CLIENVIP at end move 1 to sen.
+
+       300-ESCRIBIR-LINEA-CSV.
+           MOVE FUNCTION TRIM(cli-nombre) TO w-nombre-sin-espacios.
+           MOVE cli-ganancia TO w-ganancia-csv.
+           STRING cli-codcli        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  w-nombre-sin-espacios DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FUNCTION TRIM(w-ganancia-csv) DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  cli-vend          DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  cli-exento        DELIMITED BY SIZE
+                  INTO csv-linea.
+           WRITE csv-linea.
+
+       400-FIN.
+           CLOSE CLIENVIP.
+           CLOSE CLIENVIPCSV.
+       END PROGRAM YOUR-PROGRAM-NAME.
