@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEND ASSIGN TO "..\vend.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS vend-codigo.
+           SELECT VENDRECHAZO ASSIGN TO "..\vendrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       FD  VEND.
+       01  vend-tex-reg.
+           03 vend-tex-codigo pic x(3).
+           03 vend-tex-nombre pic x(30).
+           03 vend-tex-region pic x(15).
+           03 vend-tex-fecalta pic x(8).
+           03 vend-tex-activo pic x.
+       FD  VENDRECHAZO.
+       01  rej-reg.
+           03 rej-codigo pic x(3).
+           03 rej-nombre pic x(30).
+           03 rej-motivo pic x(30).
+       WORKING-STORAGE SECTION.
+       77  w-flag-vend pic 9.
+           88 fin-archivo value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-VEND.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-VEND
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+       100-INICIO.
+           OPEN INPUT VEND.
+           OPEN OUTPUT VENDOR.
+           OPEN OUTPUT VENDRECHAZO.
+       200-LEER-ARCH-VEND.
+           READ VEND AT END MOVE 1 TO w-flag-vend.
+       300-PROCESO.
+           IF vend-tex-codigo IS NOT NUMERIC
+               PERFORM 320-RECHAZAR-CODIGO-INVALIDO
+           ELSE
+               IF vend-tex-fecalta IS NOT NUMERIC
+                   PERFORM 330-RECHAZAR-FECHA-INVALIDA
+               ELSE
+                   MOVE vend-tex-codigo to vend-codigo
+                   MOVE vend-tex-nombre to vend-nombre
+                   MOVE vend-tex-region to vend-region
+                   MOVE vend-tex-fecalta to vend-fecha-alta
+                   MOVE vend-tex-activo to vend-activo
+                   WRITE vend-reg
+                       INVALID KEY
+                           PERFORM 310-RECHAZAR-DUPLICADO
+                       NOT INVALID KEY
+                           DISPLAY vend-reg
+                   END-WRITE
+               END-IF
+           END-IF.
+       310-RECHAZAR-DUPLICADO.
+           MOVE vend-tex-codigo TO rej-codigo.
+           MOVE vend-tex-nombre TO rej-nombre.
+           MOVE "CODIGO DE VENDEDOR DUPLICADO" TO rej-motivo.
+           WRITE rej-reg.
+       320-RECHAZAR-CODIGO-INVALIDO.
+           MOVE vend-tex-codigo TO rej-codigo.
+           MOVE vend-tex-nombre TO rej-nombre.
+           MOVE "CODIGO NO NUMERICO" TO rej-motivo.
+           WRITE rej-reg.
+       330-RECHAZAR-FECHA-INVALIDA.
+           MOVE vend-tex-codigo TO rej-codigo.
+           MOVE vend-tex-nombre TO rej-nombre.
+           MOVE "FECHA DE ALTA NO NUMERICA" TO rej-motivo.
+           WRITE rej-reg.
+       400-FIN.
+           CLOSE VEND.
+           CLOSE VENDOR.
+           CLOSE VENDRECHAZO.
+       END PROGRAM YOUR-PROGRAM-NAME.
