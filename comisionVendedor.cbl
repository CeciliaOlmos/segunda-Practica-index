@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cli-codcli
+                   ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS vend-codigo.
+           SELECT OPTIONAL PARAMETRO ASSIGN TO "..\parametro.txt"
+                   ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
+           03 cli-nombre pic x(30).
+           03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       FD  PARAMETRO.
+       01  param-reg.
+           03 param-max-vip pic 9(3).
+           03 param-simulacion pic x.
+           03 param-comision pic 9(3).
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  lin-cabecera.
+           03 filler pic x(9) value "VENDEDOR:".
+           03 filler pic x(1) value spaces.
+           03 filler pic x(14) value "NOM. VENDEDOR:".
+           03 filler pic x(17) value spaces.
+           03 filler pic x(16) value "GANANCIA TOTAL:".
+           03 filler pic x(12) value spaces.
+           03 filler pic x(10) value "COMISION:".
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-vend pic zzz.
+           03 filler pic x(7) value spaces.
+           03 l-nom-vend pic x(30) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-gan pic -.zzz.zzz.zz9 value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-com pic -.zzz.zzz.zz9 value spaces.
+       01  w-vend-ant pic 9(3).
+       01  w-primer-cliente pic x value "s".
+       01  w-subtotal-vend pic s9(12) value zero.
+       01  w-comision-pct pic 9(3) value 5.
+       01  w-comision-monto pic s9(12).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEE-ARCH-CLIENVIP.
+           PERFORM UNTIL sen is equal 1
+               IF w-primer-cliente = "s"
+                   MOVE cli-vend TO w-vend-ant
+                   MOVE "n" TO w-primer-cliente
+               END-IF
+               IF cli-vend NOT = w-vend-ant
+                   PERFORM 350-IMPRIMIR-VENDEDOR
+                   MOVE cli-vend TO w-vend-ant
+                   MOVE ZERO TO w-subtotal-vend
+               END-IF
+               ADD cli-ganancia TO w-subtotal-vend
+               PERFORM 200-LEE-ARCH-CLIENVIP
+           END-PERFORM.
+           IF w-primer-cliente = "n"
+               PERFORM 350-IMPRIMIR-VENDEDOR
+           END-IF.
+           PERFORM 400-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CLIENVIP.
+           OPEN INPUT VENDOR.
+           PERFORM 110-LEER-PARAMETRO.
+           PERFORM 150-LISTAR-ENCABEZADO.
+           PERFORM 160-POSICIONAR-POR-VENDEDOR.
+
+       110-LEER-PARAMETRO.
+           OPEN INPUT PARAMETRO.
+           READ PARAMETRO
+               AT END CONTINUE
+               NOT AT END
+                   IF param-comision > ZERO
+                       MOVE param-comision TO w-comision-pct
+                   END-IF
+           END-READ.
+           CLOSE PARAMETRO.
+
+       150-LISTAR-ENCABEZADO.
+           DISPLAY lin-guarda.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+
+       160-POSICIONAR-POR-VENDEDOR.
+           MOVE LOW-VALUES TO cli-vend.
+           START CLIENVIP KEY IS >= cli-vend
+               INVALID KEY MOVE 1 TO sen.
+
+       200-LEE-ARCH-CLIENVIP.
+           READ CLIENVIP NEXT at end move 1 to sen.
+
+       310-BUSCO-NOMBRE-VENDEDOR.
+           MOVE w-vend-ant TO vend-codigo.
+           READ VENDOR INVALID KEY
+               MOVE "--VENDEDOR DESCONOCIDO--" TO l-nom-vend
+               NOT INVALID KEY
+                   MOVE vend-nombre TO l-nom-vend.
+
+       350-IMPRIMIR-VENDEDOR.
+           COMPUTE w-comision-monto =
+               w-subtotal-vend * w-comision-pct / 100.
+           MOVE w-vend-ant TO l-vend.
+           PERFORM 310-BUSCO-NOMBRE-VENDEDOR.
+           MOVE w-subtotal-vend TO l-gan.
+           MOVE w-comision-monto TO l-com.
+           DISPLAY lin-detalle.
+
+       400-FIN.
+           DISPLAY lin-guarda.
+           DISPLAY "COMISION CALCULADA AL " w-comision-pct "%".
+           CLOSE CLIENVIP.
+           CLOSE VENDOR.
+       END PROGRAM YOUR-PROGRAM-NAME.
