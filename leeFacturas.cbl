@@ -23,6 +23,8 @@
               05 fac-art pic x(8).
            03 fac-precio pic 9(10).
            03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
        WORKING-STORAGE SECTION.
        77  sen pic 9 value 0.
        01  lin-cabecera.
@@ -34,6 +36,9 @@
            03 filler pic x(4) value spaces.
            03 filler pic x(9) value "CANTIDAD:".
            03 filler pic x(4) value spaces.
+           03 filler pic x(6) value "FECHA:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(4) value "IVA:".
        01  lin-guarda.
            03 filler pic x(80) value all "-".
        01  lin-detalle.
@@ -42,6 +47,32 @@
            03 l-art pic x(8) value spaces.
            03 l-precio pic z.zzz.zzz.zz9 value spaces.
            03 l-cant pic zzz.
+           03 filler pic x(3) value spaces.
+           03 l-fecha pic 9999/99/99.
+           03 filler pic x(3) value spaces.
+           03 l-iva pic z.zzz.zzz.zz9.
+       01  lin-totales.
+           03 filler pic x(18) value "CANTIDAD FACTURAS:".
+           03 tot-cant pic zzzzz.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(16) value "TOTAL FACTURADO:".
+           03 tot-precio pic z.zzz.zzz.zz9.
+       01  lin-totales-iva.
+           03 filler pic x(10) value "TOTAL IVA:".
+           03 tot-iva pic z.zzz.zzz.zz9.
+       01  w-cant-fact pic 9(5) value zero.
+       01  w-total-fact pic 9(12) value zero.
+       01  w-total-iva pic 9(12) value zero.
+       01  lin-pagina.
+           03 filler pic x(6) value "FECHA:".
+           03 p-fecha pic 9(8).
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "PAGINA:".
+           03 p-pagina pic zzz9.
+       01  w-fecha-hoy pic 9(8).
+       01  w-nro-pagina pic 9(4) value zero.
+       01  w-lineas-pag pic 9(3) value zero.
+       01  w-max-lineas pic 9(3) value 20.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -55,6 +86,7 @@
 
             STOP RUN.
        100-INICIO-LECTURA.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
            PERFORM 130-ABRIR-ARCHIVOS.
            PERFORM 150-LISTAR-ENCABEZADO.
 
@@ -62,9 +94,14 @@
            OPEN INPUT FACTURAS.
 
        150-LISTAR-ENCABEZADO.
+           ADD 1 TO w-nro-pagina.
+           MOVE w-fecha-hoy TO p-fecha.
+           MOVE w-nro-pagina TO p-pagina.
+           DISPLAY lin-pagina.
            DISPLAY lin-guarda.
            DISPLAY lin-cabecera.
            DISPLAY lin-guarda.
+           MOVE ZERO TO w-lineas-pag.
 
        200-LEE-ARCH-SOCIOS.
            READ FACTURAS at end move 1 to sen.
@@ -74,9 +111,24 @@
            MOVE fac-art to l-art
            MOVE fac-precio to l-precio
            MOVE fac-cantid to l-cant
+           MOVE fecha-factura to l-fecha
+           MOVE fac-iva to l-iva
            DISPLAY lin-detalle.
+           ADD 1 TO w-cant-fact.
+           ADD fac-precio TO w-total-fact.
+           ADD fac-iva TO w-total-iva.
+           ADD 1 TO w-lineas-pag.
+           IF w-lineas-pag >= w-max-lineas
+               PERFORM 150-LISTAR-ENCABEZADO
+           END-IF.
 
        400-FIN-LECTURA.
+           MOVE w-cant-fact TO tot-cant.
+           MOVE w-total-fact TO tot-precio.
+           MOVE w-total-iva TO tot-iva.
+           DISPLAY lin-guarda.
+           DISPLAY lin-totales.
+           DISPLAY lin-totales-iva.
            CLOSE FACTURAS.
 
        END PROGRAM YOUR-PROGRAM-NAME.
