@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS cli-codcli
+                   ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS vend-codigo.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
+           03 cli-nombre pic x(30).
+           03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  w-vend-busca pic 9(3).
+       01  w-cant-encontrados pic 9(3) value zero.
+       01  lin-cabecera.
+           03 filler pic x(15) value "CODIGO CLIENTE:".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(9) value "GANANCIA:".
+           03 filler pic x(20) value spaces.
+           03 filler pic x(10) value "NOMBRE:".
+           03 filler pic x(1) value spaces.
+           03 filler pic x(7) value "EXENTO:".
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-cod pic zzzzzz value spaces.
+           03 filler pic x(5) value spaces.
+           03 l-gan pic -.zzz.zzz.zz9 value spaces.
+           03 l-nom pic x(30) value spaces.
+           03 filler pic x(5) value spaces.
+           03 l-exento pic x.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-BUSCAR-VENDEDOR.
+           IF sen NOT = 1
+               PERFORM 250-POSICIONAR-CLIENTES
+               PERFORM 300-LEER-CLIENTE
+               PERFORM UNTIL sen = 1
+                   PERFORM 400-MOSTRAR-CLIENTE
+                   PERFORM 300-LEER-CLIENTE
+               END-PERFORM
+               PERFORM 450-MOSTRAR-RESUMEN
+           END-IF.
+           PERFORM 500-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CLIENVIP.
+           OPEN INPUT VENDOR.
+           DISPLAY "VENDEDOR A CONSULTAR: ".
+           ACCEPT w-vend-busca.
+
+       200-BUSCAR-VENDEDOR.
+           MOVE w-vend-busca TO vend-codigo.
+           READ VENDOR INVALID KEY
+               DISPLAY "VENDEDOR NO EXISTE EN MAESTRO"
+               MOVE 1 TO sen
+               NOT INVALID KEY
+                   DISPLAY "VENDEDOR: " vend-nombre.
+
+       250-POSICIONAR-CLIENTES.
+           MOVE w-vend-busca TO cli-vend.
+           START CLIENVIP KEY IS = cli-vend
+               INVALID KEY
+                   DISPLAY "NO TIENE CLIENTES VIP"
+                   MOVE 1 TO sen.
+           IF sen NOT = 1
+               DISPLAY lin-guarda
+               DISPLAY lin-cabecera
+               DISPLAY lin-guarda
+           END-IF.
+
+       300-LEER-CLIENTE.
+           READ CLIENVIP NEXT at end move 1 to sen.
+           IF sen NOT = 1 AND cli-vend NOT = w-vend-busca
+               MOVE 1 TO sen
+           END-IF.
+
+       400-MOSTRAR-CLIENTE.
+           MOVE cli-codcli TO l-cod.
+           MOVE cli-ganancia TO l-gan.
+           MOVE cli-nombre TO l-nom.
+           MOVE cli-exento TO l-exento.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-encontrados.
+
+       450-MOSTRAR-RESUMEN.
+           DISPLAY lin-guarda.
+           DISPLAY "TOTAL CLIENTES VIP: " w-cant-encontrados.
+
+       500-FIN.
+           CLOSE CLIENVIP.
+           CLOSE VENDOR.
+       END PROGRAM YOUR-PROGRAM-NAME.
