@@ -0,0 +1,334 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDRECHAZO ASSIGN TO "..\vendrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-vend-rej-status.
+           SELECT ARTRECHAZO ASSIGN TO "..\artrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-art-rej-status.
+           SELECT CLIRECHAZO ASSIGN TO "..\clirechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-cli-rej-status.
+           SELECT FACRECHAZO ASSIGN TO "..\facrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-fac-rej-status.
+           SELECT EXCEPMOV ASSIGN TO "..\excepmov.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-exc-mov-status.
+           SELECT CLIENVIPHIST ASSIGN TO "..\clienviphist.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-hist-status.
+           SELECT MOVDETALLE ASSIGN TO "..\movdetalle.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-movdet-status.
+           SELECT VENDOR ASSIGN TO "..\vendor.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS vend-codigo
+           FILE STATUS IS w-vend-status.
+           SELECT ARTICULO ASSIGN TO "..\articulo.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS art-codigo
+           ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES
+           FILE STATUS IS w-art-status.
+           SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS cli-codcli
+           ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES
+           FILE STATUS IS w-cli-status.
+           SELECT FACTURAS ASSIGN TO "..\facturas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS fac-llave
+           FILE STATUS IS w-fac-status.
+           SELECT RESUMEN ASSIGN TO "..\resumen.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDRECHAZO.
+       01  vend-rej-linea pic x(80).
+       FD  ARTRECHAZO.
+       01  art-rej-linea pic x(80).
+       FD  CLIRECHAZO.
+       01  cli-rej-linea pic x(80).
+       FD  FACRECHAZO.
+       01  fac-rej-linea pic x(80).
+       FD  EXCEPMOV.
+       01  exc-mov-linea pic x(80).
+       FD  CLIENVIPHIST.
+       01  hist-linea pic x(80).
+       FD  MOVDETALLE.
+       01  movdet-linea pic x(80).
+       FD  VENDOR.
+       01  vend-reg.
+           03 vend-codigo pic 9(3).
+           03 vend-nombre pic x(30).
+           03 vend-region pic x(15).
+           03 vend-fecha-alta pic 9(8).
+           03 vend-activo pic x.
+       FD  ARTICULO.
+       01  art-reg.
+           03 art-codigo pic x(8).
+           03 art-descrip pic x(30).
+           03 art-costo pic 9(10).
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
+           03 cli-nombre pic x(30).
+           03 cli-vend pic 9(3).
+           03 cli-exento pic x.
+       FD  FACTURAS.
+       01  fac-reg.
+           03 fac-llave.
+              05 fac-facturas pic 9(12).
+              05 fac-art pic x(8).
+           03 fac-precio pic 9(10).
+           03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
+       FD  RESUMEN.
+       01  res-linea pic x(60).
+       WORKING-STORAGE SECTION.
+       01  w-vend-rej-status pic xx.
+       01  w-art-rej-status pic xx.
+       01  w-cli-rej-status pic xx.
+       01  w-fac-rej-status pic xx.
+       01  w-exc-mov-status pic xx.
+       01  w-hist-status pic xx.
+       01  w-movdet-status pic xx.
+       01  w-vend-status pic xx.
+       01  w-art-status pic xx.
+       01  w-cli-status pic xx.
+       01  w-fac-status pic xx.
+       01  w-flag-leer pic 9.
+           88 fin-archivo value 1.
+       01  w-cant-vend-rej pic 9(6) value zero.
+       01  w-cant-art-rej pic 9(6) value zero.
+       01  w-cant-cli-rej pic 9(6) value zero.
+       01  w-cant-fac-rej pic 9(6) value zero.
+       01  w-cant-exc-mov pic 9(6) value zero.
+       01  w-cant-hist pic 9(6) value zero.
+       01  w-cant-movdet pic 9(6) value zero.
+       01  w-cant-vend pic 9(6) value zero.
+       01  w-cant-art pic 9(6) value zero.
+       01  w-cant-cli pic 9(6) value zero.
+       01  w-cant-fac pic 9(6) value zero.
+       01  w-linea-det.
+           03 ld-etiqueta pic x(35).
+           03 ld-cantidad pic zzzzz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-CONTAR-VENDRECHAZO.
+           PERFORM 210-CONTAR-ARTRECHAZO.
+           PERFORM 220-CONTAR-CLIRECHAZO.
+           PERFORM 230-CONTAR-FACRECHAZO.
+           PERFORM 240-CONTAR-EXCEPMOV.
+           PERFORM 250-CONTAR-CLIENVIPHIST.
+           PERFORM 260-CONTAR-MOVDETALLE.
+           PERFORM 270-CONTAR-VENDOR.
+           PERFORM 280-CONTAR-ARTICULO.
+           PERFORM 290-CONTAR-CLIENVIP.
+           PERFORM 295-CONTAR-FACTURAS.
+           PERFORM 900-ESCRIBIR-RESUMEN.
+           PERFORM 950-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN OUTPUT RESUMEN.
+
+       200-CONTAR-VENDRECHAZO.
+           OPEN INPUT VENDRECHAZO.
+           IF w-vend-rej-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ VENDRECHAZO AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-vend-rej
+               END-PERFORM
+               CLOSE VENDRECHAZO
+           END-IF.
+
+       210-CONTAR-ARTRECHAZO.
+           OPEN INPUT ARTRECHAZO.
+           IF w-art-rej-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ ARTRECHAZO AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-art-rej
+               END-PERFORM
+               CLOSE ARTRECHAZO
+           END-IF.
+
+       220-CONTAR-CLIRECHAZO.
+           OPEN INPUT CLIRECHAZO.
+           IF w-cli-rej-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ CLIRECHAZO AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-cli-rej
+               END-PERFORM
+               CLOSE CLIRECHAZO
+           END-IF.
+
+       230-CONTAR-FACRECHAZO.
+           OPEN INPUT FACRECHAZO.
+           IF w-fac-rej-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ FACRECHAZO AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-fac-rej
+               END-PERFORM
+               CLOSE FACRECHAZO
+           END-IF.
+
+       240-CONTAR-EXCEPMOV.
+           OPEN INPUT EXCEPMOV.
+           IF w-exc-mov-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ EXCEPMOV AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-exc-mov
+               END-PERFORM
+               CLOSE EXCEPMOV
+           END-IF.
+
+       250-CONTAR-CLIENVIPHIST.
+           OPEN INPUT CLIENVIPHIST.
+           IF w-hist-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ CLIENVIPHIST AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-hist
+               END-PERFORM
+               CLOSE CLIENVIPHIST
+           END-IF.
+
+       260-CONTAR-MOVDETALLE.
+           OPEN INPUT MOVDETALLE.
+           IF w-movdet-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ MOVDETALLE AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-movdet
+               END-PERFORM
+               CLOSE MOVDETALLE
+           END-IF.
+
+       270-CONTAR-VENDOR.
+           OPEN INPUT VENDOR.
+           IF w-vend-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ VENDOR NEXT AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-vend
+               END-PERFORM
+               CLOSE VENDOR
+           END-IF.
+
+       280-CONTAR-ARTICULO.
+           OPEN INPUT ARTICULO.
+           IF w-art-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ ARTICULO NEXT AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-art
+               END-PERFORM
+               CLOSE ARTICULO
+           END-IF.
+
+       290-CONTAR-CLIENVIP.
+           OPEN INPUT CLIENVIP.
+           IF w-cli-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ CLIENVIP NEXT AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-cli
+               END-PERFORM
+               CLOSE CLIENVIP
+           END-IF.
+
+       295-CONTAR-FACTURAS.
+           OPEN INPUT FACTURAS.
+           IF w-fac-status = "00"
+               MOVE 0 TO w-flag-leer
+               PERFORM UNTIL fin-archivo
+                   READ FACTURAS NEXT AT END MOVE 1 TO w-flag-leer
+                   NOT AT END ADD 1 TO w-cant-fac
+               END-PERFORM
+               CLOSE FACTURAS
+           END-IF.
+
+       900-ESCRIBIR-RESUMEN.
+           DISPLAY "RESUMEN DE LA CORRIDA NOCTURNA".
+           MOVE "VENDEDORES CARGADOS:" TO ld-etiqueta.
+           MOVE w-cant-vend TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "ARTICULOS CARGADOS:" TO ld-etiqueta.
+           MOVE w-cant-art TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "CLIENTES VIP CARGADOS:" TO ld-etiqueta.
+           MOVE w-cant-cli TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "FACTURAS CARGADAS:" TO ld-etiqueta.
+           MOVE w-cant-fac TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "LINEAS DE MOVIMIENTO PROCESADAS:" TO ld-etiqueta.
+           MOVE w-cant-movdet TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "VENDEDORES RECHAZADOS:" TO ld-etiqueta.
+           MOVE w-cant-vend-rej TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "ARTICULOS RECHAZADOS:" TO ld-etiqueta.
+           MOVE w-cant-art-rej TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "CLIENTES RECHAZADOS:" TO ld-etiqueta.
+           MOVE w-cant-cli-rej TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "FACTURAS RECHAZADAS:" TO ld-etiqueta.
+           MOVE w-cant-fac-rej TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "MOVIMIENTOS CON EXCEPCION:" TO ld-etiqueta.
+           MOVE w-cant-exc-mov TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+           MOVE "CAMBIOS EN EL PADRON VIP:" TO ld-etiqueta.
+           MOVE w-cant-hist TO ld-cantidad.
+           MOVE w-linea-det TO res-linea.
+           WRITE res-linea.
+           DISPLAY res-linea.
+
+       950-FIN.
+           CLOSE RESUMEN.
+       END PROGRAM YOUR-PROGRAM-NAME.
