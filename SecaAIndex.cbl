@@ -16,6 +16,8 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS fac-llave.
+           SELECT FACRECHAZO ASSIGN TO "..\facrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  FACTURAS.
@@ -25,15 +27,25 @@
               05 fac-art pic x(8).
            03 fac-precio pic 9(10).
            03 fac-cantid pic 9(4).
+           03 fecha-factura pic 9(8).
+           03 fac-iva pic 9(10).
        FD  FACT.
        01  fac-tex-reg.
-           03 fac-tex-fac pic 9(12).
+           03 fac-tex-fac pic x(12).
            03 fac-tex-art pic x(8).
-           03 fac-tex-prec pic 9(10).
-           03 fac-tex-cant pic 9(4).
+           03 fac-tex-prec pic x(10).
+           03 fac-tex-cant pic x(4).
+           03 fac-tex-fecha pic x(8).
+       FD  FACRECHAZO.
+       01  rej-reg.
+           03 rej-factura pic x(12).
+           03 rej-art pic x(8).
+           03 rej-motivo pic x(30).
        WORKING-STORAGE SECTION.
        77  w-flag-fac pic 9.
            88 fin-archivo value 1.
+       01  w-rej-motivo pic x(30).
+       01  w-pct-iva pic 9(2) value 21.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
@@ -47,16 +59,63 @@
        100-INICIO.
            OPEN INPUT FACT.
            OPEN OUTPUT FACTURAS.
+           OPEN OUTPUT FACRECHAZO.
        200-LEER-ARCH-FACT.
            READ FACT AT END MOVE 1 TO w-flag-fac.
        300-PROCESO.
-           MOVE fac-tex-fac to fac-facturas.
-           MOVE fac-tex-art to fac-art.
-           MOVE fac-tex-prec to fac-precio.
-           MOVE fac-tex-cant to fac-cantid.
-           WRITE fac-reg.
-           DISPLAY fac-reg.
+           PERFORM 310-VALIDAR-LINEA.
+           IF w-rej-motivo = spaces
+               MOVE fac-tex-fac to fac-facturas
+               MOVE fac-tex-art to fac-art
+               MOVE fac-tex-prec to fac-precio
+               MOVE fac-tex-cant to fac-cantid
+               MOVE fac-tex-fecha to fecha-factura
+               COMPUTE fac-iva = fac-precio * w-pct-iva / 100
+               WRITE fac-reg
+                   INVALID KEY
+                       MOVE "FACTURA/ARTICULO DUPLICADO" TO w-rej-motivo
+                       PERFORM 330-RECHAZAR-LINEA
+                   NOT INVALID KEY
+                       DISPLAY fac-reg
+               END-WRITE
+           ELSE
+               PERFORM 330-RECHAZAR-LINEA
+           END-IF.
+       310-VALIDAR-LINEA.
+           MOVE spaces TO w-rej-motivo.
+           IF fac-tex-fac IS NOT NUMERIC
+               MOVE "NUMERO DE FACTURA NO NUMERICO" TO w-rej-motivo
+           END-IF.
+           IF w-rej-motivo = spaces
+               IF fac-tex-prec IS NOT NUMERIC
+                   MOVE "PRECIO NO NUMERICO" TO w-rej-motivo
+               ELSE
+                   IF fac-tex-prec = ZERO
+                       MOVE "PRECIO EN CERO" TO w-rej-motivo
+                   END-IF
+               END-IF
+           END-IF.
+           IF w-rej-motivo = spaces
+               IF fac-tex-cant IS NOT NUMERIC
+                   MOVE "CANTIDAD NO NUMERICA" TO w-rej-motivo
+               ELSE
+                   IF fac-tex-cant = ZERO
+                       MOVE "CANTIDAD EN CERO" TO w-rej-motivo
+                   END-IF
+               END-IF
+           END-IF.
+           IF w-rej-motivo = spaces
+               IF fac-tex-fecha IS NOT NUMERIC
+                   MOVE "FECHA NO NUMERICA" TO w-rej-motivo
+               END-IF
+           END-IF.
+       330-RECHAZAR-LINEA.
+           MOVE fac-tex-fac TO rej-factura.
+           MOVE fac-tex-art TO rej-art.
+           MOVE w-rej-motivo TO rej-motivo.
+           WRITE rej-reg.
        400-FIN.
            CLOSE FACT.
            CLOSE FACTURAS.
+           CLOSE FACRECHAZO.
        END PROGRAM YOUR-PROGRAM-NAME.
