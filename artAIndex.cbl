@@ -15,19 +15,27 @@
            SELECT ARTICULO ASSIGN TO "..\articulo.dat"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS art-codigo.
+                   RECORD KEY IS art-codigo
+                   ALTERNATE RECORD KEY IS art-descrip WITH DUPLICATES.
+           SELECT ARTRECHAZO ASSIGN TO "..\artrechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ART.
        01  art-tex-reg.
            03 art-text-cod pic x(8).
            03 art-text-des pic x(30).
-           03 art-text-cto pic 9(10).
+           03 art-text-cto pic x(10).
        FD  ARTICULO.
        01  art-reg.
            03 art-codigo pic x(8).
            03 art-descrip pic x(30).
            03 art-costo pic 9(10).
+       FD  ARTRECHAZO.
+       01  rej-reg.
+           03 rej-codigo pic x(8).
+           03 rej-descrip pic x(30).
+           03 rej-motivo pic x(30).
        WORKING-STORAGE SECTION.
        77  w-flag-art pic 9.
            88 fin-archivo value 1.
@@ -44,15 +52,35 @@
        100-INICIO.
            OPEN INPUT ART.
            OPEN OUTPUT ARTICULO.
+           OPEN OUTPUT ARTRECHAZO.
        200-LEER-ARCH-FACT.
            READ ART AT END MOVE 1 TO w-flag-art.
        300-PROCESO.
-           MOVE art-text-cod to art-codigo.
-           MOVE art-text-des to art-descrip.
-           MOVE art-text-cto to art-costo.
-           WRITE art-reg.
-           DISPLAY art-reg.
+           IF art-text-cto IS NOT NUMERIC
+               PERFORM 320-RECHAZAR-COSTO-INVALIDO
+           ELSE
+               MOVE art-text-cod to art-codigo
+               MOVE art-text-des to art-descrip
+               MOVE art-text-cto to art-costo
+               WRITE art-reg
+                   INVALID KEY
+                       PERFORM 310-RECHAZAR-DUPLICADO
+                   NOT INVALID KEY
+                       DISPLAY art-reg
+               END-WRITE
+           END-IF.
+       310-RECHAZAR-DUPLICADO.
+           MOVE art-text-cod TO rej-codigo.
+           MOVE art-text-des TO rej-descrip.
+           MOVE "CODIGO DE ARTICULO DUPLICADO" TO rej-motivo.
+           WRITE rej-reg.
+       320-RECHAZAR-COSTO-INVALIDO.
+           MOVE art-text-cod TO rej-codigo.
+           MOVE art-text-des TO rej-descrip.
+           MOVE "COSTO NO NUMERICO" TO rej-motivo.
+           WRITE rej-reg.
        400-FIN.
            CLOSE ART.
            CLOSE ARTICULO.
+           CLOSE ARTRECHAZO.
        END PROGRAM YOUR-PROGRAM-NAME.
