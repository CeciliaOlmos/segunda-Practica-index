@@ -15,23 +15,30 @@
            SELECT CLIENVIP ASSIGN TO "..\clienvip.dat"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS cli-llave
+                   RECORD KEY IS cli-codcli
                    ALTERNATE RECORD KEY IS cli-vend WITH DUPLICATES.
+           SELECT CLIRECHAZO ASSIGN TO "..\clirechazo.txt"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENVIP.
        01  cli-reg.
-           03 cli-llave.
-               05 cli-codcli pic 9(6).
-               05 cli-ganancia pic 9(10).
+           03 cli-codcli pic 9(6).
+           03 cli-ganancia pic s9(10).
            03 cli-nombre pic x(30).
            03 cli-vend pic 9(3).
+           03 cli-exento pic x.
        FD  CLI.
        01  cli-tex-reg.
-           03 cli-tex-codcli pic 9(6).
-           03 cli-tex-ganancia pic 9(10).
+           03 cli-tex-codcli pic x(6).
+           03 cli-tex-ganancia pic x(10).
            03 cli-tex-nombre pic x(30).
-           03 cli-tex-vend pic 9(3).
+           03 cli-tex-vend pic x(3).
+       FD  CLIRECHAZO.
+       01  rej-reg.
+           03 rej-codcli pic x(6).
+           03 rej-nombre pic x(30).
+           03 rej-motivo pic x(30).
        WORKING-STORAGE SECTION.
        77  w-flag-cli pic 9.
            88 fin-archivo value 1.
@@ -48,16 +55,55 @@
        100-INICIO.
            OPEN INPUT CLI.
            OPEN OUTPUT CLIENVIP.
+           OPEN OUTPUT CLIRECHAZO.
        200-LEER-ARCH-FACT.
            READ CLI AT END MOVE 1 TO w-flag-cli.
        300-PROCESO.
-           MOVE cli-tex-codcli TO cli-codcli.
-           MOVE cli-tex-ganancia TO cli-ganancia.
-           MOVE cli-tex-nombre TO cli-nombre.
-           MOVE cli-tex-vend TO cli-vend.
-           WRITE cli-reg.
-           DISPLAY cli-reg.
+           IF cli-tex-codcli IS NOT NUMERIC
+               PERFORM 330-RECHAZAR-CODIGO-INVALIDO
+           ELSE
+               IF cli-tex-vend IS NOT NUMERIC
+                   PERFORM 340-RECHAZAR-VENDEDOR-INVALIDO
+               ELSE
+                   IF cli-tex-ganancia IS NOT NUMERIC
+                       PERFORM 320-RECHAZAR-GANANCIA-INVALIDA
+                   ELSE
+                       MOVE cli-tex-codcli TO cli-codcli
+                       MOVE cli-tex-ganancia TO cli-ganancia
+                       MOVE cli-tex-nombre TO cli-nombre
+                       MOVE cli-tex-vend TO cli-vend
+                       MOVE "n" TO cli-exento
+                       WRITE cli-reg
+                           INVALID KEY
+                               PERFORM 310-RECHAZAR-DUPLICADO
+                           NOT INVALID KEY
+                               DISPLAY cli-reg
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+       310-RECHAZAR-DUPLICADO.
+           MOVE cli-tex-codcli TO rej-codcli.
+           MOVE cli-tex-nombre TO rej-nombre.
+           MOVE "CODIGO DE CLIENTE DUPLICADO" TO rej-motivo.
+           WRITE rej-reg.
+       320-RECHAZAR-GANANCIA-INVALIDA.
+           MOVE cli-tex-codcli TO rej-codcli.
+           MOVE cli-tex-nombre TO rej-nombre.
+           MOVE "GANANCIA NO NUMERICA" TO rej-motivo.
+           WRITE rej-reg.
+       330-RECHAZAR-CODIGO-INVALIDO.
+           MOVE cli-tex-codcli TO rej-codcli.
+           MOVE cli-tex-nombre TO rej-nombre.
+           MOVE "CODIGO DE CLIENTE NO NUMERICO" TO rej-motivo.
+           WRITE rej-reg.
+       340-RECHAZAR-VENDEDOR-INVALIDO.
+           MOVE cli-tex-codcli TO rej-codcli.
+           MOVE cli-tex-nombre TO rej-nombre.
+           MOVE "CODIGO DE VENDEDOR NO NUMERICO" TO rej-motivo.
+           WRITE rej-reg.
        400-FIN.
            CLOSE CLI.
            CLOSE CLIENVIP.
+           CLOSE CLIRECHAZO.
        END PROGRAM YOUR-PROGRAM-NAME.
